@@ -0,0 +1,149 @@
+      * shared arithmetic/trig subprogram suite - see math-operations.cob
+      * for the COMPUTE-based examples these routines are built from.
+      * the parameter blocks are COPY'd from copybooks/ so the LINKAGE
+      * SECTION here and the caller's WORKING-STORAGE can never again
+      * drift out of size agreement across a CALL boundary
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-ADD.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-NUM2 ML-RESULT.
+            COMPUTE ML-RESULT = ML-NUM1 + ML-NUM2
+            GOBACK.
+
+            END PROGRAM MATH-ADD.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-SUBTRACT.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-NUM2 ML-RESULT.
+            COMPUTE ML-RESULT = ML-NUM1 - ML-NUM2
+            GOBACK.
+
+            END PROGRAM MATH-SUBTRACT.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-MULTIPLY.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-NUM2 ML-RESULT.
+            COMPUTE ML-RESULT = ML-NUM1 * ML-NUM2
+            GOBACK.
+
+            END PROGRAM MATH-MULTIPLY.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-DIVIDE.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+        01 ML-STATUS            PIC X.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-NUM2 ML-RESULT ML-STATUS.
+      *     the caller owns ML-STATUS so it can report a divide-by-zero
+      *     instead of the subprogram abending
+            IF ML-NUM2 = 0
+                MOVE "E" TO ML-STATUS
+                MOVE ZERO TO ML-RESULT
+            ELSE
+                MOVE "0" TO ML-STATUS
+                COMPUTE ML-RESULT = ML-NUM1 / ML-NUM2
+            END-IF
+            GOBACK.
+
+            END PROGRAM MATH-DIVIDE.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-SQRT.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+        01 ML-STATUS            PIC X.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-RESULT ML-STATUS.
+      *     the caller owns ML-STATUS so it can report a negative
+      *     operand instead of the subprogram abending or returning
+      *     garbage - same idea as MATH-DIVIDE's divide-by-zero guard
+            IF ML-NUM1 < 0
+                MOVE "E" TO ML-STATUS
+                MOVE ZERO TO ML-RESULT
+            ELSE
+                MOVE "0" TO ML-STATUS
+                COMPUTE ML-RESULT = FUNCTION SQRT(ML-NUM1)
+            END-IF
+            GOBACK.
+
+            END PROGRAM MATH-SQRT.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-LOG.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+        01 ML-STATUS            PIC X.
+
+        PROCEDURE DIVISION USING ML-NUM1 ML-RESULT ML-STATUS.
+      *     same negative-operand guard as MATH-SQRT above - LOG is
+      *     undefined for negative input too
+            IF ML-NUM1 < 0
+                MOVE "E" TO ML-STATUS
+                MOVE ZERO TO ML-RESULT
+            ELSE
+                MOVE "0" TO ML-STATUS
+                COMPUTE ML-RESULT = FUNCTION LOG(ML-NUM1)
+            END-IF
+            GOBACK.
+
+            END PROGRAM MATH-LOG.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-SIN.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-TRIG-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-RADIANS ML-RESULT.
+            COMPUTE ML-RESULT = FUNCTION SIN(ML-RADIANS)
+            GOBACK.
+
+            END PROGRAM MATH-SIN.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-COS.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-TRIG-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-RADIANS ML-RESULT.
+            COMPUTE ML-RESULT = FUNCTION COS(ML-RADIANS)
+            GOBACK.
+
+            END PROGRAM MATH-COS.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MATH-TAN.
+
+        DATA DIVISION.
+        LINKAGE SECTION.
+        COPY "MATH-TRIG-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+
+        PROCEDURE DIVISION USING ML-RADIANS ML-RESULT.
+            COMPUTE ML-RESULT = FUNCTION TAN(ML-RADIANS)
+            GOBACK.
+
+            END PROGRAM MATH-TAN.

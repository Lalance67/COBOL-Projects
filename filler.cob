@@ -3,12 +3,13 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 FULL-NAME.
-            05 FIRST-NAME       PIC X(12) VALUE "LANCE NATHAN".
-            05 FILLER           PIC X VALUE "".
-            05 LAST-NAME        PIC X(8) VALUE "DE BELEN".
+      * shared with RENAME and VARIABLES so every program that
+      * handles a person's name uses the same field sizes
+        COPY "NAME-RECORD.cpy".
 
         PROCEDURE DIVISION.
-            DISPLAY FULL-NAME
+            MOVE "LANCE NATHAN" TO FIRST-NAME
+            MOVE "DE BELEN" TO LAST-NAME
+            DISPLAY PERSON-NAME
             STOP RUN.
         
\ No newline at end of file

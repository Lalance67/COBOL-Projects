@@ -3,28 +3,88 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 NUM1                 PIC 99 VALUE 5.
-        01 NUM2                 PIC 99 VALUE 6.
-        01 RESULTS              PIC 99.
+      *     shared with SUBPROG's own LINKAGE SECTION below via
+      *     SUBPROG-PARAMS.cpy, so the two sides can't drift out of
+      *     size agreement the way RESULTS/P-RES once did (request 014)
+        COPY "SUBPROG-PARAMS.cpy" REPLACING ==:PFX:== BY ==SP==.
 
         PROCEDURE DIVISION.
-            DISPLAY NUM1 " + " NUM2
-            CALL 'SUBPROG' USING NUM1 NUM2 RESULTS
-            DISPLAY "RESULTS = " RESULTS
+            MOVE 5 TO SP-NUM1
+            MOVE 6 TO SP-NUM2
+            MOVE "+" TO SP-OP
+            DISPLAY SP-NUM1 " " SP-OP " " SP-NUM2
+            CALL 'SUBPROG' USING SP-NUM1 SP-NUM2 SP-OP SP-RESULT
+                SP-STATUS
+            DISPLAY "RESULTS = " SP-RESULT
+
+            MOVE "-" TO SP-OP
+            DISPLAY SP-NUM1 " " SP-OP " " SP-NUM2
+            CALL 'SUBPROG' USING SP-NUM1 SP-NUM2 SP-OP SP-RESULT
+                SP-STATUS
+            DISPLAY "RESULTS = " SP-RESULT
+
+            MOVE "*" TO SP-OP
+            DISPLAY SP-NUM1 " " SP-OP " " SP-NUM2
+            CALL 'SUBPROG' USING SP-NUM1 SP-NUM2 SP-OP SP-RESULT
+                SP-STATUS
+            DISPLAY "RESULTS = " SP-RESULT
+
+            MOVE "/" TO SP-OP
+            DISPLAY SP-NUM1 " " SP-OP " " SP-NUM2
+            CALL 'SUBPROG' USING SP-NUM1 SP-NUM2 SP-OP SP-RESULT
+                SP-STATUS
+            IF SP-STATUS = "E"
+                DISPLAY "SUBPROG: DIVIDE BY ZERO"
+            ELSE
+                DISPLAY "RESULTS = " SP-RESULT
+            END-IF
+
             STOP RUN.
-            
+
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SUBPROG.
-        
+
         DATA DIVISION.
         LINKAGE SECTION.
-        01 P-NUM1       PIC 99.
-        01 P-NUM2       PIC 99.
-        01 P-RES        PIC 999.
+        COPY "SUBPROG-PARAMS.cpy" REPLACING ==:PFX:== BY ==SP==.
 
-        PROCEDURE DIVISION USING P-NUM1 P-NUM2 P-RES. *> DONT FORGET THE DOT
-            COMPUTE P-RES = P-NUM1 + P-NUM2
+        PROCEDURE DIVISION USING SP-NUM1 SP-NUM2 SP-OP SP-RESULT
+                SP-STATUS. *> DONT FORGET THE DOT
+            MOVE "0" TO SP-STATUS
+            EVALUATE SP-OP
+                WHEN "+"
+                    COMPUTE SP-RESULT = SP-NUM1 + SP-NUM2
+                        ON SIZE ERROR
+                            DISPLAY "SUBPROG: RESULT OVERFLOWS"
+                            MOVE ZERO TO SP-RESULT
+                    END-COMPUTE
+                WHEN "-"
+                    COMPUTE SP-RESULT = SP-NUM1 - SP-NUM2
+                        ON SIZE ERROR
+                            DISPLAY "SUBPROG: RESULT OVERFLOWS"
+                            MOVE ZERO TO SP-RESULT
+                    END-COMPUTE
+                WHEN "*"
+                    COMPUTE SP-RESULT = SP-NUM1 * SP-NUM2
+                        ON SIZE ERROR
+                            DISPLAY "SUBPROG: RESULT OVERFLOWS"
+                            MOVE ZERO TO SP-RESULT
+                    END-COMPUTE
+                WHEN "/"
+                    IF SP-NUM2 = 0
+                        MOVE "E" TO SP-STATUS
+                        MOVE ZERO TO SP-RESULT
+                    ELSE
+                        COMPUTE SP-RESULT = SP-NUM1 / SP-NUM2
+                            ON SIZE ERROR
+                                DISPLAY "SUBPROG: OVERFLOW"
+                                MOVE ZERO TO SP-RESULT
+                        END-COMPUTE
+                    END-IF
+                WHEN OTHER
+                    MOVE "E" TO SP-STATUS
+                    MOVE ZERO TO SP-RESULT
+            END-EVALUATE
             GOBACK.
 
             END PROGRAM SUBPROG.
-        
\ No newline at end of file

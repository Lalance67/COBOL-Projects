@@ -1,12 +1,27 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. REDEFINE.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARTS-MASTER ASSIGN TO "PARTS-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PM-PART-CODE
+                FILE STATUS IS WS-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  PARTS-MASTER.
+            COPY "PARTS-RECORD.cpy".
+
         WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS       PIC XX.
+
         01 BIG-FIELD            PIC X(6) VALUE "ABC123". *>dont forget to "" the str
 
         01 SMALL-FIELD REDEFINES BIG-FIELD. *> 'redefines' link the variable together
-                                                
+
             05 PART1                       PIC X(3).
             05 PART2                       PIC 9(3).
 
@@ -25,6 +40,32 @@
             DISPLAY "PART1: " PART1
             DISPLAY "PART2: " PART2
 
+            PERFORM SAVE-PART-TO-MASTER
+
             STOP RUN.
 
+        SAVE-PART-TO-MASTER.
+      *     PART2 rides in on a scanned/typed code, so make sure it is
+      *     really numeric before it is trusted as PIC 9(3) and written
+      *     to PARTS-MASTER
+            IF PART2 IS NOT NUMERIC
+                DISPLAY "REJECTED: PART2 IS NOT NUMERIC - " SMALL-FIELD
+            ELSE
+                OPEN I-O PARTS-MASTER
+                IF WS-FILE-STATUS = "35"
+                    OPEN OUTPUT PARTS-MASTER
+                    CLOSE PARTS-MASTER
+                    OPEN I-O PARTS-MASTER
+                END-IF
+
+                MOVE PART1 TO PM-PART1
+                MOVE PART2 TO PM-PART2
+                WRITE PARTS-MASTER-RECORD
+                IF WS-FILE-STATUS = "22"
+                    REWRITE PARTS-MASTER-RECORD
+                END-IF
+
+                CLOSE PARTS-MASTER
+            END-IF.
+
             END PROGRAM REDEFINE.

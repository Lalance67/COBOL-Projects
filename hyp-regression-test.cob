@@ -0,0 +1,93 @@
+      * regression test driver for HYPOTENUSE's SQRT-based computation
+      * - runs a table of known A/B/HYP triples through the same
+      * MATH-SQRT call HYPOTENUSE's COMPUTE-HYPOTENUSE uses and flags
+      * any mismatch, so a change to MATH-LIB or the computation is
+      * caught here instead of on the shop floor
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HYP-REGRESSION-TEST.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 TEST-CASE-COUNT       PIC 9 VALUE 5.
+        01 TEST-CASES.
+            05 TEST-CASE OCCURS 5 TIMES.
+                10 TC-A              PIC 99V99.
+                10 TC-B              PIC 99V99.
+                10 TC-EXPECTED-HYP   PIC 99V99.
+
+        01 WS-IDX                PIC 9.
+        01 A1                    PIC 99V99.
+        01 B1                    PIC 99V99.
+        01 A-SQ                  PIC 99V99.
+        01 B-SQ                  PIC 99V99.
+        01 SUM1                  PIC 99V99.
+        01 ACTUAL-HYP            PIC 99V99.
+
+      * parameters for the shared MATH-LIB square-root routine - same
+      * COPY HYPOTENUSE.cob uses so this can never drift out of size
+      * agreement with math-lib.cob's LINKAGE SECTION
+        COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==MLS==.
+        01 MLS-STATUS            PIC X.
+
+        01 WS-PASS-COUNT         PIC 9(2) VALUE ZERO.
+        01 WS-FAIL-COUNT         PIC 9(2) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+            PERFORM LOAD-TEST-CASES
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > TEST-CASE-COUNT
+                PERFORM RUN-TEST-CASE
+            END-PERFORM
+
+            DISPLAY "HYPOTENUSE REGRESSION - PASS: " WS-PASS-COUNT
+                " FAIL: " WS-FAIL-COUNT
+
+            STOP RUN.
+
+        LOAD-TEST-CASES.
+      *     Pythagorean triples scaled to fit A1/B1/SUM1's PIC 99V99
+      *     range, same as HYPOTENUSE's own working-storage - cheap to
+      *     verify by hand and enough to catch a broken MATH-SQRT or a
+      *     computation regression in HYPOTENUSE
+            MOVE 3.00 TO TC-A(1)
+            MOVE 4.00 TO TC-B(1)
+            MOVE 5.00 TO TC-EXPECTED-HYP(1)
+
+            MOVE 0.60 TO TC-A(2)
+            MOVE 0.80 TO TC-B(2)
+            MOVE 1.00 TO TC-EXPECTED-HYP(2)
+
+            MOVE 0.90 TO TC-A(3)
+            MOVE 1.20 TO TC-B(3)
+            MOVE 1.50 TO TC-EXPECTED-HYP(3)
+
+            MOVE 0.80 TO TC-A(4)
+            MOVE 1.50 TO TC-B(4)
+            MOVE 1.70 TO TC-EXPECTED-HYP(4)
+
+            MOVE 1.50 TO TC-A(5)
+            MOVE 2.00 TO TC-B(5)
+            MOVE 2.50 TO TC-EXPECTED-HYP(5).
+
+        RUN-TEST-CASE.
+      *     same computation HYPOTENUSE's COMPUTE-HYPOTENUSE performs
+            MOVE TC-A(WS-IDX) TO A1
+            MOVE TC-B(WS-IDX) TO B1
+            MULTIPLY A1 BY A1 GIVING A-SQ
+            MULTIPLY B1 BY B1 GIVING B-SQ
+            ADD A-SQ TO B-SQ GIVING SUM1
+
+            MOVE SUM1 TO MLS-NUM1
+            CALL "MATH-SQRT" USING MLS-NUM1 MLS-RESULT MLS-STATUS
+            MOVE MLS-RESULT TO ACTUAL-HYP
+
+            IF ACTUAL-HYP = TC-EXPECTED-HYP(WS-IDX)
+                ADD 1 TO WS-PASS-COUNT
+                DISPLAY "PASS: A=" A1 " B=" B1 " HYP=" ACTUAL-HYP
+            ELSE
+                ADD 1 TO WS-FAIL-COUNT
+                DISPLAY "FAIL: A=" A1 " B=" B1
+                    " EXPECTED=" TC-EXPECTED-HYP(WS-IDX)
+                    " ACTUAL=" ACTUAL-HYP
+            END-IF.

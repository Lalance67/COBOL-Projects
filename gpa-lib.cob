@@ -0,0 +1,36 @@
+      * shared GPA subprogram - LEVEL-NUMBER and LEVEL-NUMBER-2 both
+      * CALL this instead of treating a single raw GRADE field as an
+      * unweighted GPA, so credit hours per subject are honored
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GPA-LIB.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-GRADE-POINTS      PIC 9(4)V99.
+        01 WS-TOTAL-CREDITS     PIC 9(3).
+        01 WS-IDX               PIC 9.
+
+        LINKAGE SECTION.
+        COPY "GPA-PARAMS.cpy".
+
+        PROCEDURE DIVISION USING GPA-PARAMS.
+            MOVE ZERO TO WS-GRADE-POINTS WS-TOTAL-CREDITS
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > GPA-SUBJECT-COUNT
+                COMPUTE WS-GRADE-POINTS = WS-GRADE-POINTS +
+                    (GPA-SUBJECT-GRADE(WS-IDX) *
+                     GPA-SUBJECT-CREDITS(WS-IDX))
+                ADD GPA-SUBJECT-CREDITS(WS-IDX) TO WS-TOTAL-CREDITS
+            END-PERFORM
+
+            IF WS-TOTAL-CREDITS > ZERO
+                COMPUTE GPA-RESULT ROUNDED =
+                    WS-GRADE-POINTS / WS-TOTAL-CREDITS
+            ELSE
+                MOVE ZERO TO GPA-RESULT
+            END-IF
+
+            GOBACK.
+
+        END PROGRAM GPA-LIB.

@@ -0,0 +1,142 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STUDENT-MASTER-MIGRATION.
+
+      *     one-time cutover job: STUDENT-MASTER.DAT started out seeded
+      *     only by LEVEL-NUMBER's own STUDENT1 VALUE clauses each run
+      *     (see SAVE-STUDENT1-TO-MASTER) - the handful of students that
+      *     used to live only as hardcoded VALUE clauses in LEVEL-NUMBER
+      *     (STUDENT1) and LEVEL-NUMBER-2 (SEED-DEFAULT-ROSTER) are
+      *     loaded here as the file's seed records, so cutting over to
+      *     STUDENT-MASTER as the system of record doesn't lose them.
+      *     Run once; safe to re-run since it REWRITEs on a duplicate
+      *     key the same way LEVEL-NUMBER's own save does.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS SM-STUDENT-ID
+                FILE STATUS IS WS-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  STUDENT-MASTER.
+            COPY "STUDENT-RECORD.cpy".
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS        PIC XX.
+        01 WS-MIGRATED-COUNT     PIC 9.
+
+        COPY "AGE-CALC-PARAMS.cpy".
+        COPY "GPA-PARAMS.cpy".
+        01 WS-TODAY-TIMESTAMP    PIC X(21).
+        01 WS-TODAY-DATE         PIC 9(8).
+
+      *     LEVEL-NUMBER's STUDENT1 - the only hardcoded student that
+      *     ever carried a STUDENT-ID and BIRTH-DATE of its own
+        01 LEGACY-STUDENT1.
+            02 L1-STUDENT-ID     PIC X(6) VALUE "S00001".
+            02 L1-NAME           PIC X(5) VALUE "LANCE".
+            02 L1-GRADE          PIC 9V9 VALUE 1.2.
+            02 L1-BIRTH-DATE     PIC 9(8) VALUE 20070615.
+
+      *     LEVEL-NUMBER-2's SEED-DEFAULT-ROSTER - "LANCE" there is the
+      *     same demo student as STUDENT1 above (same name, same age),
+      *     so only ANN is a genuinely separate record; she never had a
+      *     STUDENT-ID or BIRTH-DATE of her own, so this migration
+      *     assigns her the next sequential ID and leaves BIRTH-DATE
+      *     zero rather than inventing a date that was never there
+        01 LEGACY-ANN.
+            02 L2-STUDENT-ID     PIC X(6) VALUE "S00002".
+            02 L2-NAME           PIC X(5) VALUE "ANN".
+            02 L2-AGE            PIC 9(2) VALUE 18.
+            02 L2-SUBJ-GRADE-1   PIC 9V9 VALUE 2.0.
+            02 L2-SUBJ-GRADE-2   PIC 9V9 VALUE 1.8.
+            02 L2-SUBJ-GRADE-3   PIC 9V9 VALUE 2.2.
+
+        PROCEDURE DIVISION.
+            MOVE ZERO TO WS-MIGRATED-COUNT
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY-TIMESTAMP
+            MOVE WS-TODAY-TIMESTAMP(1:8) TO WS-TODAY-DATE
+
+            PERFORM OPEN-STUDENT-MASTER
+            PERFORM MIGRATE-STUDENT1
+            PERFORM MIGRATE-ANN
+            CLOSE STUDENT-MASTER
+
+            DISPLAY "STUDENT-MASTER MIGRATION COMPLETE - "
+                WS-MIGRATED-COUNT " RECORD(S) SEEDED"
+            STOP RUN.
+
+        OPEN-STUDENT-MASTER.
+      *     same first-run-creates-the-file idiom LEVEL-NUMBER's
+      *     OPEN-STUDENT-MASTER already uses
+            OPEN I-O STUDENT-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT STUDENT-MASTER
+                CLOSE STUDENT-MASTER
+                OPEN I-O STUDENT-MASTER
+            END-IF.
+
+        MIGRATE-STUDENT1.
+            MOVE L1-BIRTH-DATE TO AC-BIRTH-DATE
+            CALL "AGE-CALC" USING AGE-CALC-PARAMS
+
+      *     same 3 demo subjects LEVEL-NUMBER's own COMPUTE-STUDENT-GPA
+      *     weights STUDENT1's GRADE through, so the migrated SM-GPA
+      *     matches what a fresh LEVEL-NUMBER run would compute
+            MOVE 3 TO GPA-SUBJECT-COUNT
+            MOVE L1-GRADE TO GPA-SUBJECT-GRADE(1)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(1)
+            MOVE 1.5 TO GPA-SUBJECT-GRADE(2)
+            MOVE 4 TO GPA-SUBJECT-CREDITS(2)
+            MOVE 0.9 TO GPA-SUBJECT-GRADE(3)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(3)
+            CALL "GPA-LIB" USING GPA-PARAMS
+
+            MOVE L1-STUDENT-ID TO SM-STUDENT-ID
+            MOVE L1-NAME TO SM-NAME
+            MOVE AC-AGE TO SM-AGE
+            MOVE L1-GRADE TO SM-GRADE
+            COMPUTE SM-GPA ROUNDED = GPA-RESULT
+            MOVE L1-BIRTH-DATE TO SM-BIRTH-DATE
+            MOVE WS-TODAY-DATE TO SM-ENROLL-DATE
+            PERFORM WRITE-OR-REWRITE-MASTER.
+
+        MIGRATE-ANN.
+      *     weight ANN's three roster grades through GPA-LIB the same
+      *     way LEVEL-NUMBER-2's own COMPUTE-STUDENT-GPA does, instead
+      *     of hand-computing and hardcoding the weighted result here
+            MOVE 3 TO GPA-SUBJECT-COUNT
+            MOVE L2-SUBJ-GRADE-1 TO GPA-SUBJECT-GRADE(1)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(1)
+            MOVE L2-SUBJ-GRADE-2 TO GPA-SUBJECT-GRADE(2)
+            MOVE 4 TO GPA-SUBJECT-CREDITS(2)
+            MOVE L2-SUBJ-GRADE-3 TO GPA-SUBJECT-GRADE(3)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(3)
+            CALL "GPA-LIB" USING GPA-PARAMS
+
+            MOVE L2-STUDENT-ID TO SM-STUDENT-ID
+            MOVE L2-NAME TO SM-NAME
+            MOVE L2-AGE TO SM-AGE
+      *     ANN never carried a single flat grade, only the 3 subject
+      *     grades weighted above - SM-GRADE takes her first subject's
+      *     grade as the closest analog, and the correctly-weighted
+      *     result goes into SM-GPA instead of overwriting SM-GRADE
+            MOVE L2-SUBJ-GRADE-1 TO SM-GRADE
+            COMPUTE SM-GPA ROUNDED = GPA-RESULT
+            MOVE ZERO TO SM-BIRTH-DATE
+            MOVE WS-TODAY-DATE TO SM-ENROLL-DATE
+            PERFORM WRITE-OR-REWRITE-MASTER.
+
+        WRITE-OR-REWRITE-MASTER.
+      *     same duplicate-key fallback LEVEL-NUMBER's
+      *     SAVE-STUDENT1-TO-MASTER already uses, so re-running this
+      *     migration after the file already has these seed records
+      *     updates them in place instead of failing
+            WRITE STUDENT-MASTER-RECORD
+            IF WS-FILE-STATUS = "22"
+                REWRITE STUDENT-MASTER-RECORD
+            END-IF
+            ADD 1 TO WS-MIGRATED-COUNT.

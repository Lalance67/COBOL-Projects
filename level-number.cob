@@ -1,24 +1,106 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. LEVEL-NUMBER.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS SM-STUDENT-ID
+                FILE STATUS IS WS-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  STUDENT-MASTER.
+            COPY "STUDENT-RECORD.cpy".
+
         WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS        PIC XX.
+
+      * credit hours per subject for the shared GPA-LIB subprogram -
+      * GRADE alone was one unweighted number, GPA-LIB weights each
+      * subject's grade by its credit hours instead
+        COPY "GPA-PARAMS.cpy".
+
+      *     AGE is derived from BIRTH-DATE as-of-today through the
+      *     shared AGE-CALC subprogram instead of a fixed VALUE that
+      *     goes stale; ENROLL-DATE is stamped on save
+        COPY "AGE-CALC-PARAMS.cpy".
+        01 WS-TODAY-TIMESTAMP    PIC X(21).
+        01 WS-GPA-DISP           PIC 9.99.
+
         01 STUDENT1.
-            02 NAME          PIC X(5) VALUE "LANCE".
-            02 FILLER        PIC X VALUE " ".
-            02 AGE           PIC 9(2) VALUE 19.
-            02 FILLER        PIC X VALUE " ".
-            02 GRADE         PIC 9.9 VALUE 1.2.
+            02 STUDENT-ID     PIC X(6) VALUE "S00001".
+            02 NAME           PIC X(5) VALUE "LANCE".
+            02 FILLER         PIC X VALUE " ".
+            02 AGE            PIC 9(2).
+            02 FILLER         PIC X VALUE " ".
+            02 GRADE          PIC 9V9 VALUE 1.2.
+            02 BIRTH-DATE     PIC 9(8) VALUE 20070615.
+            02 ENROLL-DATE    PIC 9(8).
+            02 GPA            PIC 9V99.
       *     FILLER are special reserved words that is a placeholder
-      *     but you cannot initialize a value for it in the procedure 
+      *     but you cannot initialize a value for it in the procedure
       *     division only in the data div.
 
 
         PROCEDURE DIVISION.
+            PERFORM COMPUTE-STUDENT1-AGE
+
       *     MOVE GRADE TO GRADE-DIS
       *     prints variables by the 2nd hierarchy
             DISPLAY FUNCTION TRIM(NAME) SPACE AGE SPACE GRADE
 
       *     print variables by the 1st hierarchy
             DISPLAY STUDENT1
-            STOP RUN.
\ No newline at end of file
+
+            PERFORM COMPUTE-STUDENT-GPA
+
+            PERFORM OPEN-STUDENT-MASTER
+            PERFORM SAVE-STUDENT1-TO-MASTER
+            CLOSE STUDENT-MASTER
+
+            STOP RUN.
+
+        OPEN-STUDENT-MASTER.
+      *     the indexed file may not exist yet on a fresh machine, so
+      *     create it the first time and re-open it for update after
+            OPEN I-O STUDENT-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT STUDENT-MASTER
+                CLOSE STUDENT-MASTER
+                OPEN I-O STUDENT-MASTER
+            END-IF.
+
+        COMPUTE-STUDENT1-AGE.
+            MOVE BIRTH-DATE TO AC-BIRTH-DATE
+            CALL "AGE-CALC" USING AGE-CALC-PARAMS
+            MOVE AC-AGE TO AGE.
+
+        SAVE-STUDENT1-TO-MASTER.
+      *     STUDENT1 and STUDENT-MASTER-RECORD share the same layout
+      *     (see copybooks/STUDENT-RECORD.cpy), so one group MOVE lines
+      *     up every field including the key
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY-TIMESTAMP
+            MOVE WS-TODAY-TIMESTAMP(1:8) TO ENROLL-DATE
+            MOVE STUDENT1 TO STUDENT-MASTER-RECORD
+            WRITE STUDENT-MASTER-RECORD
+            IF WS-FILE-STATUS = "22"
+                REWRITE STUDENT-MASTER-RECORD
+            END-IF.
+
+        COMPUTE-STUDENT-GPA.
+      *     3 demo subjects with credit hours, same idea as
+      *     STUDENT1's other VALUE-clause demo data
+            MOVE 3 TO GPA-SUBJECT-COUNT
+            MOVE GRADE TO GPA-SUBJECT-GRADE(1)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(1)
+            MOVE 1.5 TO GPA-SUBJECT-GRADE(2)
+            MOVE 4 TO GPA-SUBJECT-CREDITS(2)
+            MOVE 0.9 TO GPA-SUBJECT-GRADE(3)
+            MOVE 3 TO GPA-SUBJECT-CREDITS(3)
+            CALL "GPA-LIB" USING GPA-PARAMS
+            COMPUTE GPA ROUNDED = GPA-RESULT
+            MOVE GPA TO WS-GPA-DISP
+            DISPLAY "GPA: " WS-GPA-DISP.

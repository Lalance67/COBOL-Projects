@@ -0,0 +1,10 @@
+      *****************************************************************
+      * LINKAGE-DEMO-PARAMS.cpy
+      * Shared parameter block for the LINKAGE-SECTION/SUBPROG CALL
+      * demo (linkage-section.cob). Both the caller's WORKING-STORAGE
+      * and SUBPROG's LINKAGE SECTION COPY this so the two stay in
+      * size agreement across the CALL boundary.
+      * Usage: COPY "LINKAGE-DEMO-PARAMS.cpy"
+      *            REPLACING ==:PFX:== BY ==LD==.
+      *****************************************************************
+       01  :PFX:-NUMBER               PIC 99.

@@ -0,0 +1,10 @@
+      *****************************************************************
+      * MATERIAL-RATES-RECORD.cpy
+      * Shared record layout for the MATERIAL-RATES indexed file -
+      * cost-per-square-inch lookup by stock material code, used by
+      * CIRCUMFERENCE to turn AREA1 into a job-quote estimate.
+      * Key: MR-MATERIAL-CODE
+      *****************************************************************
+       01  MATERIAL-RATES-RECORD.
+           05  MR-MATERIAL-CODE      PIC X(3).
+           05  MR-RATE-PER-SQIN      PIC 9(3)V9999.

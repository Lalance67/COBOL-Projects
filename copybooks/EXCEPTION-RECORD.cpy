@@ -0,0 +1,15 @@
+      *****************************************************************
+      * EXCEPTION-RECORD.cpy
+      * Shared record layout for the EXCEPTION-SUMMARY file written by
+      * every program that rejects an input (CIRCUMFERENCE's radius
+      * checks, USER-INPUT's numeric age check, PARTS-SCAN-INTAKE's
+      * part-code checks, and so on), so an operator reviews one
+      * end-of-job exception summary instead of watching for scattered
+      * REJECTED messages as each program runs. Same append/one-shared
+      * -file idea as AUDIT-LOG-RECORD.cpy.
+      * Usage: COPY "EXCEPTION-RECORD.cpy".
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EX-PROGRAM             PIC X(21).
+           05  EX-TIMESTAMP           PIC X(21).
+           05  EX-REASON              PIC X(40).

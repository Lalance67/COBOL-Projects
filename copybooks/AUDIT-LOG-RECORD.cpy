@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDIT-LOG-RECORD.cpy
+      * Shared record layout for the AUDIT-LOG file written by each of
+      * the interactive calculation/entry programs (CIRCUMFERENCE,
+      * HYPOTENUSE, TEMPERATURE-CONVERTER, USER-INPUT) so there is one
+      * trail of who ran what, when, with what inputs and outputs.
+      * Usage: COPY "AUDIT-LOG-RECORD.cpy".
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM             PIC X(21).
+           05  AL-OPERATOR            PIC X(10).
+           05  AL-TIMESTAMP           PIC X(21).
+           05  AL-INPUTS              PIC X(40).
+           05  AL-OUTPUTS             PIC X(40).

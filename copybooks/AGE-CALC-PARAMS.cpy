@@ -0,0 +1,9 @@
+      *****************************************************************
+      * AGE-CALC-PARAMS.cpy
+      * Shared parameter block for the AGE-CALC subprogram - computes
+      * an as-of-today age from a stored YYYYMMDD birth date so no
+      * caller has to carry its own year/month/day comparison logic.
+      *****************************************************************
+       01  AGE-CALC-PARAMS.
+           05  AC-BIRTH-DATE         PIC 9(8).
+           05  AC-AGE                PIC 9(3).

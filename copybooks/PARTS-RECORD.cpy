@@ -0,0 +1,11 @@
+      *****************************************************************
+      * PARTS-RECORD.cpy
+      * Shared record layout for the PARTS-MASTER indexed file, built
+      * on the same PART1/PART2 split REDEFINE.cob demonstrates.
+      * Key: PM-PART-CODE (PM-PART1 + PM-PART2)
+      *****************************************************************
+       01  PARTS-MASTER-RECORD.
+           05  PM-PART-CODE.
+               10  PM-PART1          PIC X(3).
+               10  PM-PART2          PIC 9(3).
+           05  PM-QTY-ON-HAND         PIC 9(5) VALUE ZERO.

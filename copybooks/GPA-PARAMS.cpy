@@ -0,0 +1,15 @@
+      *****************************************************************
+      * GPA-PARAMS.cpy
+      * Shared LINKAGE block for the GPA-LIB subprogram. The caller
+      * loads GPA-SUBJECT-COUNT subjects into GPA-SUBJECT (a grade
+      * plus its credit hours) and GPA-LIB returns the credit-weighted
+      * average in GPA-RESULT.
+      * Usage: COPY "GPA-PARAMS.cpy".
+      *****************************************************************
+       01  GPA-PARAMS.
+           05  GPA-SUBJECT-COUNT      PIC 9.
+           05  GPA-SUBJECT OCCURS 1 TO 5 TIMES
+                            DEPENDING ON GPA-SUBJECT-COUNT.
+               10  GPA-SUBJECT-GRADE    PIC 9V9.
+               10  GPA-SUBJECT-CREDITS  PIC 9.
+           05  GPA-RESULT             PIC 9V99.

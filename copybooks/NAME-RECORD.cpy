@@ -0,0 +1,15 @@
+      *****************************************************************
+      * NAME-RECORD.cpy
+      * Shared FIRST-NAME/LAST-NAME/SUFFIX layout for every program
+      * that handles a person's name. Reconciles RENAME.cob's
+      * FIRST-NAME X(4)/LAST-NAME X(9) and FILLER-PROG's FIRST-NAME
+      * X(12)/LAST-NAME X(8) into one agreed-upon set of sizes wide
+      * enough for both.
+      * Usage: COPY "NAME-RECORD.cpy".
+      *****************************************************************
+       01  PERSON-NAME.
+           05  FIRST-NAME       PIC X(12).
+           05  FILLER           PIC X VALUE SPACE.
+           05  LAST-NAME        PIC X(9).
+           05  FILLER           PIC X VALUE SPACE.
+           05  SUFFIX           PIC X(4).

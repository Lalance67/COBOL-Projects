@@ -0,0 +1,21 @@
+      *****************************************************************
+      * STUDENT-RECORD.cpy
+      * Shared record layout for the STUDENT-MASTER indexed file.
+      * Key: SM-STUDENT-ID
+      * SM-AGE is derived from SM-BIRTH-DATE as-of-today (see
+      * age-calc.cob) rather than carried as a fixed value that goes
+      * stale; SM-ENROLL-DATE is stamped once when the record is added.
+      * SM-GPA is the credit-hour-weighted result of the shared
+      * GPA-LIB subprogram, kept alongside the raw SM-GRADE instead of
+      * replacing it.
+      *****************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID         PIC X(6).
+           05  SM-NAME               PIC X(5).
+           05  FILLER                PIC X VALUE SPACE.
+           05  SM-AGE                PIC 9(2).
+           05  FILLER                PIC X VALUE SPACE.
+           05  SM-GRADE              PIC 9V9.
+           05  SM-BIRTH-DATE         PIC 9(8).
+           05  SM-ENROLL-DATE        PIC 9(8).
+           05  SM-GPA                PIC 9V99.

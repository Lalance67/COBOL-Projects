@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SUBPROG-PARAMS.cpy
+      * Shared parameter block for the MULTI-PARAMETERS/SUBPROG CALL
+      * demo (Subprog.cob). Both the caller's WORKING-STORAGE and
+      * SUBPROG's LINKAGE SECTION COPY this so the two stay in size
+      * agreement across the CALL boundary - this is the exact pair
+      * that once drifted apart (RESULTS/P-RES, fixed by request 014)
+      * before being pinned down here.
+      * Usage: COPY "SUBPROG-PARAMS.cpy" REPLACING ==:PFX:== BY ==SP==.
+      *****************************************************************
+       01  :PFX:-NUM1                PIC 99.
+       01  :PFX:-NUM2                PIC 99.
+       01  :PFX:-OP                  PIC X.
+       01  :PFX:-RESULT              PIC 999.
+       01  :PFX:-STATUS              PIC X.

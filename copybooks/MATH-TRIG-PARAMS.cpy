@@ -0,0 +1,10 @@
+      *****************************************************************
+      * MATH-TRIG-PARAMS.cpy
+      * Shared parameter block for the trig MATH-LIB subprograms
+      * (MATH-SIN, MATH-COS, MATH-TAN). See MATH-BINARY-PARAMS.cpy for
+      * why this is shared between the LINKAGE and WORKING-STORAGE
+      * sides instead of each declaring its own picture clauses.
+      * Usage: COPY "MATH-TRIG-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+      *****************************************************************
+       01  :PFX:-RADIANS             PIC S9(4)V9(4).
+       01  :PFX:-RESULT              PIC S9(4)V9(4).

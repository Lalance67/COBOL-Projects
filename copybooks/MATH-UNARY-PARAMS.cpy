@@ -0,0 +1,9 @@
+      *****************************************************************
+      * MATH-UNARY-PARAMS.cpy
+      * Shared parameter block for single-operand MATH-LIB subprograms
+      * (MATH-SQRT, MATH-LOG). See MATH-BINARY-PARAMS.cpy for why this
+      * is shared between the LINKAGE and WORKING-STORAGE sides.
+      * Usage: COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+      *****************************************************************
+       01  :PFX:-NUM1                PIC S9(6)V99.
+       01  :PFX:-RESULT              PIC S9(6)V99.

@@ -0,0 +1,14 @@
+      *****************************************************************
+      * MATH-BINARY-PARAMS.cpy
+      * Shared parameter block for two-operand MATH-LIB subprograms
+      * (MATH-ADD, MATH-SUBTRACT, MATH-MULTIPLY, MATH-DIVIDE). Both
+      * the LINKAGE SECTION side (math-lib.cob) and the caller's
+      * WORKING-STORAGE COPY this so the two stay in size agreement
+      * across the CALL boundary instead of each side declaring its
+      * own picture clauses (the mismatch Subprog.cob's RESULTS/P-RES
+      * pair has to deal with).
+      * Usage: COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+      *****************************************************************
+       01  :PFX:-NUM1                PIC S9(6)V99.
+       01  :PFX:-NUM2                PIC S9(6)V99.
+       01  :PFX:-RESULT              PIC S9(7)V99.

@@ -0,0 +1,76 @@
+      * single numbered menu that dispatches to CIRCUMFERENCE,
+      * HYPOTENUSE, TEMPERATURE-CONVERTER, and MATH-OPERATIONS as
+      * CALL'd subprograms so an operator can run several calculations
+      * in one session instead of one executable per calculation
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MENU-DRIVER.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *     shift-long record of who is signed on, so CIRCUMFERENCE,
+      *     HYPOTENUSE, and TEMPERATURE-CONVERTER can stamp every
+      *     audit-log entry and report they produce this session with
+      *     the operator who ran it, instead of "someone at the
+      *     terminal" - same "write it once, everyone else reads it"
+      *     idea as TICKET-SEQUENCE's counter file
+            SELECT OPERATOR-SESSION ASSIGN TO "OPERATOR-SESSION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPSESS-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  OPERATOR-SESSION.
+        01  OPERATOR-SESSION-RECORD  PIC X(10).
+
+        WORKING-STORAGE SECTION.
+        01 MENU-CHOICE           PIC 9.
+        01 WS-DONE               PIC X VALUE "N".
+        01 WS-OPSESS-STATUS      PIC XX.
+        01 WS-OPERATOR-ID        PIC X(10).
+
+        PROCEDURE DIVISION.
+            PERFORM SIGN-ON
+
+            PERFORM UNTIL WS-DONE = "Y"
+                DISPLAY "===== SHOP CALCULATION MENU ====="
+                DISPLAY "[1] CIRCUMFERENCE"
+                DISPLAY "[2] HYPOTENUSE"
+                DISPLAY "[3] TEMPERATURE-CONVERTER"
+                DISPLAY "[4] MATH-OPERATIONS"
+                DISPLAY "[5] EXIT"
+                DISPLAY "ENTER YOUR CHOICE:"
+                ACCEPT MENU-CHOICE
+                DISPLAY ""
+
+                EVALUATE MENU-CHOICE
+                    WHEN 1
+                        CALL "CIRCUMFERENCE"
+                    WHEN 2
+                        CALL "HYPOTENUSE"
+                    WHEN 3
+                        CALL "TEMPERATURE-CONVERTER"
+                    WHEN 4
+                        CALL "MATH-OPERATIONS"
+                    WHEN 5
+                        MOVE "Y" TO WS-DONE
+                    WHEN OTHER
+                        DISPLAY "INVALID CHOICE, TRY AGAIN"
+                END-EVALUATE
+                DISPLAY ""
+            END-PERFORM
+
+            STOP RUN.
+
+        SIGN-ON.
+      *     captured once, ahead of the menu loop, and left on disk
+      *     for the rest of the shift so every program this operator
+      *     dispatches from the menu can pick up who is signed on
+            DISPLAY "ENTER OPERATOR ID:"
+            ACCEPT WS-OPERATOR-ID
+            DISPLAY ""
+
+            OPEN OUTPUT OPERATOR-SESSION
+            MOVE WS-OPERATOR-ID TO OPERATOR-SESSION-RECORD
+            WRITE OPERATOR-SESSION-RECORD
+            CLOSE OPERATOR-SESSION.

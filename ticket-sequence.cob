@@ -0,0 +1,70 @@
+      * TICKET-SEQUENCE - a document/ticket sequence-number generator.
+      * unlike SUBPROG's LOCAL-STORAGE SECTION in local-storage.cob,
+      * which resets its counter back to 1 on every single CALL, this
+      * one has to keep counting up across calls AND across separate
+      * runs of the program, so the running total is kept in
+      * TICKET-SEQ.DAT instead of LOCAL-STORAGE
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TICKET-SEQ-DEMO.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 W-TICKET-NO      PIC 9(8).
+
+        PROCEDURE DIVISION.
+            CALL 'TICKET-SEQUENCE' USING W-TICKET-NO
+            DISPLAY "TICKET NUMBER: " W-TICKET-NO
+
+            CALL 'TICKET-SEQUENCE' USING W-TICKET-NO
+            DISPLAY "TICKET NUMBER: " W-TICKET-NO
+
+            CALL 'TICKET-SEQUENCE' USING W-TICKET-NO
+            DISPLAY "TICKET NUMBER: " W-TICKET-NO
+
+            STOP RUN.
+
+        END PROGRAM TICKET-SEQ-DEMO.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TICKET-SEQUENCE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SEQUENCE-FILE ASSIGN TO "TICKET-SEQ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  SEQUENCE-FILE.
+        01  SEQ-FILE-RECORD        PIC 9(8).
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS          PIC XX.
+        01 WS-NEXT-SEQ             PIC 9(8) VALUE ZERO.
+
+        LINKAGE SECTION.
+        01 TS-NEXT-NUMBER          PIC 9(8).
+
+        PROCEDURE DIVISION USING TS-NEXT-NUMBER.
+            MOVE ZERO TO WS-NEXT-SEQ
+            OPEN INPUT SEQUENCE-FILE
+            IF WS-FILE-STATUS = "00"
+                READ SEQUENCE-FILE INTO WS-NEXT-SEQ
+                CLOSE SEQUENCE-FILE
+            END-IF
+
+            ADD 1 TO WS-NEXT-SEQ
+
+      *     LINE SEQUENTIAL has no REWRITE, so re-create the file with
+      *     just the latest number in it
+            OPEN OUTPUT SEQUENCE-FILE
+            MOVE WS-NEXT-SEQ TO SEQ-FILE-RECORD
+            WRITE SEQ-FILE-RECORD
+            CLOSE SEQUENCE-FILE
+
+            MOVE WS-NEXT-SEQ TO TS-NEXT-NUMBER
+            GOBACK.
+
+            END PROGRAM TICKET-SEQUENCE.

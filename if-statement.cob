@@ -1,17 +1,119 @@
+      * classify an applicant's age into an enrollment-eligibility
+      * bracket and route the result to a report instead of a bare
+      * DISPLAY
         IDENTIFICATION DIVISION.
         PROGRAM-ID. IF-STATEMENT.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT APPLICANT-IN ASSIGN TO "APPLICANT-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-APPLICANT-STATUS.
+
+            SELECT ENROLL-REPORT ASSIGN TO "ENROLL-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  APPLICANT-IN.
+        01  APPLICANT-IN-RECORD     PIC 99.
+
+        FD  ENROLL-REPORT.
+        01  ENROLL-REPORT-LINE      PIC X(80).
+
         WORKING-STORAGE SECTION.
+        78 SENIOR-AGE           VALUE 65.
+        78 ADULT-AGE            VALUE 18.
+        78 TEENAGER-AGE         VALUE 13.
         01 AGE PIC 99 VALUE 11.
+        01 BRACKET               PIC X(9).
+
+        01 MODE-ANSWER           PIC X.
+        01 WS-APPLICANT-STATUS   PIC XX.
+        01 WS-REPORT-STATUS      PIC XX.
+        01 WS-EOF                PIC X VALUE "N".
+        01 WS-ITEM-NO            PIC 9(5) VALUE ZERO.
 
         PROCEDURE DIVISION.
-            IF AGE < 13
-                DISPLAY "CHILD"
+            DISPLAY "[I] INTERACTIVE  [B] BATCH (APPLICANT-IN FILE)"
+            DISPLAY "ENTER MODE:"
+            ACCEPT MODE-ANSWER
+            DISPLAY ""
+
+            IF MODE-ANSWER = "B" OR MODE-ANSWER = "b"
+                PERFORM BATCH-MODE
+            ELSE
+                PERFORM INTERACTIVE-MODE
+            END-IF
+
+            STOP RUN.
+
+        INTERACTIVE-MODE.
+            OPEN OUTPUT ENROLL-REPORT
+
+            DISPLAY "ENTER APPLICANT AGE:"
+            ACCEPT AGE
+            DISPLAY ""
+
+            ADD 1 TO WS-ITEM-NO
+            PERFORM CLASSIFY-AGE
+            PERFORM WRITE-REPORT-LINE
+            DISPLAY BRACKET
+
+            CLOSE ENROLL-REPORT.
+
+        BATCH-MODE.
+      *     classify a whole batch of applicants from APPLICANT-IN
+      *     instead of one console prompt at a time - the input file
+      *     is checked before ENROLL-REPORT is ever opened, so a
+      *     missing APPLICANT-IN leaves any prior report untouched
+            OPEN INPUT APPLICANT-IN
+            IF WS-APPLICANT-STATUS NOT = "00"
+                DISPLAY "APPLICANT-IN NOT AVAILABLE - STATUS "
+                    WS-APPLICANT-STATUS
+                GOBACK
+            END-IF
+
+            OPEN OUTPUT ENROLL-REPORT
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ APPLICANT-IN INTO AGE
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO WS-ITEM-NO
+                        PERFORM CLASSIFY-AGE
+                        PERFORM WRITE-REPORT-LINE
+                END-READ
+            END-PERFORM
+
+            CLOSE APPLICANT-IN
+            CLOSE ENROLL-REPORT.
+
+        CLASSIFY-AGE.
+            IF AGE < TEENAGER-AGE
+                MOVE "CHILD" TO BRACKET
             ELSE
-                IF AGE < 18
-                    DISPLAY "TEENAGER"
+                IF AGE < ADULT-AGE
+                    MOVE "TEENAGER" TO BRACKET
                 ELSE
-                    DISPLAY "ADULT"
+                    IF AGE < SENIOR-AGE
+                        MOVE "ADULT" TO BRACKET
+                    ELSE
+                        MOVE "SENIOR" TO BRACKET
+                    END-IF
                 END-IF
-            END-IF.
\ No newline at end of file
+            END-IF.
+
+        WRITE-REPORT-LINE.
+      *     clear the record first - STRING only overlays as many
+      *     bytes as it writes, and a LINE SEQUENTIAL WRITE rejects
+      *     the low-values left behind in the untouched tail
+            MOVE SPACES TO ENROLL-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " AGE=" AGE
+                   " BRACKET=" BRACKET
+                   DELIMITED BY SIZE INTO ENROLL-REPORT-LINE
+            WRITE ENROLL-REPORT-LINE.

@@ -3,38 +3,475 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. CIRCUMFERENCE.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RADIUS-IN ASSIGN TO "RADIUS-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RADIUS-STATUS.
+
+            SELECT CIRC-REPORT ASSIGN TO "CIRC-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT CIRC-CHECKPOINT ASSIGN TO "CIRC-CHECKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+            SELECT MATERIAL-RATES ASSIGN TO "MATERIAL-RATES.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS MR-MATERIAL-CODE
+                FILE STATUS IS WS-MATRATE-STATUS.
+
+            SELECT EXCEPTION-SUMMARY ASSIGN TO "EXCEPTION-SUMMARY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPT-STATUS.
+
+      *     signed on once by MENU-DRIVER ahead of the menu loop - see
+      *     that program's SIGN-ON paragraph. Optional: if this
+      *     program is run on its own instead of through the menu,
+      *     there is nothing to read and the operator is UNKNOWN
+            SELECT OPERATOR-SESSION ASSIGN TO "OPERATOR-SESSION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPSESS-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  RADIUS-IN.
+        01  RADIUS-IN-RECORD.
+            05  RI-RADIUS            PIC 9(3)V99.
+            05  RI-MATERIAL-CODE     PIC X(3).
+
+        FD  CIRC-REPORT.
+        01  CIRC-REPORT-LINE        PIC X(120).
+
+        FD  AUDIT-LOG.
+            COPY "AUDIT-LOG-RECORD.cpy".
+
+        FD  CIRC-CHECKPOINT.
+        01  CKPT-RECORD             PIC 9(5).
+
+        FD  MATERIAL-RATES.
+            COPY "MATERIAL-RATES-RECORD.cpy".
+
+        FD  EXCEPTION-SUMMARY.
+            COPY "EXCEPTION-RECORD.cpy".
+
+        FD  OPERATOR-SESSION.
+        01  OPERATOR-SESSION-RECORD  PIC X(10).
+
         WORKING-STORAGE SECTION.
       * 78 is a const
         78 PI                   VALUE 3.14.
+        78 MAX-STOCK-RADIUS     VALUE 48.00.
         01 RADIUS               PIC 9(3)V99.
+        01 WS-RADIUS-VALID      PIC X VALUE "Y".
         01 CIRCUMFERENCE        PIC 9(5)V99.
         01 AREA1                PIC 9(6)V99.
+      * material cost quoting off of AREA1 - looked up from the
+      * MATERIAL-RATES indexed file by MATERIAL-CODE
+        01 MATERIAL-CODE        PIC X(3) VALUE "STL".
+        01 WS-MATRATE-STATUS    PIC XX.
+        01 MATERIAL-COST        PIC 9(6)V99.
+        01 COST-DISP            PIC ZZZZZ9.99.
+        01 SPHERE-VOLUME        PIC 9(7)V99.
+        01 SPHERE-SURFACE       PIC 9(7)V99.
         01 C-DISP               PIC ZZZ9.99.
         01 A-DISP               PIC ZZZ9.99.
+        01 V-DISP               PIC ZZZZZZ9.99.
+        01 S-DISP               PIC ZZZZZZ9.99.
+        01 WS-RADIUS-DISP       PIC ZZZ9.99.
       * z ignore/supresses 0s and replace with spaces unlike 9
       * which always shows the digit
-        
+
+        01 MODE-ANSWER          PIC X.
+        01 WS-RADIUS-STATUS     PIC XX.
+        01 WS-REPORT-STATUS     PIC XX.
+        01 WS-EOF               PIC X VALUE "N".
+        01 WS-ITEM-NO           PIC 9(5) VALUE ZERO.
+        01 WS-AUDIT-STATUS      PIC XX.
+        01 WS-AUDIT-TIMESTAMP   PIC X(21).
+      * restart/checkpoint support for the batch run - a checkpoint
+      * record is written every CHECKPOINT-INTERVAL items so an abend
+      * partway through a big cut-list doesn't force a full re-run
+        78 CHECKPOINT-INTERVAL VALUE 10.
+        01 WS-CKPT-STATUS       PIC XX.
+        01 WS-LAST-CHECKPOINT   PIC 9(5) VALUE ZERO.
+        01 WS-SKIP-COUNT        PIC 9(5).
+
+      * report header/page-break support so CIRC-REPORT.DAT prints as
+      * a proper shop-floor document instead of a raw line dump
+        78 LINES-PER-PAGE       VALUE 40.
+        01 WS-PAGE-NO           PIC 9(3) VALUE ZERO.
+        01 WS-PAGE-LINE-COUNT   PIC 9(3) VALUE ZERO.
+        01 WS-RUN-TIMESTAMP     PIC X(21).
+        01 WS-RUN-DATE          PIC 9(8).
+
+      * end-of-job exception summary - every VALIDATE-RADIUS rejection
+      * gets appended here instead of DISPLAYed as it happens, so an
+      * operator reviews one report instead of watching scrolling
+      * console output; same shared-file/OPEN EXTEND idea as AUDIT-LOG
+        01 WS-EXCEPT-STATUS     PIC XX.
+        01 WS-EXCEPTION-COUNT   PIC 9(5) VALUE ZERO.
+        01 WS-EXCEPT-REASON     PIC X(40).
+
+      * operator sign-on captured by MENU-DRIVER - see the
+      * OPERATOR-SESSION SELECT comment above
+        01 WS-OPSESS-STATUS     PIC XX.
+        01 WS-OPERATOR-ID       PIC X(10) VALUE "UNKNOWN".
+
         PROCEDURE DIVISION.
+            PERFORM READ-OPERATOR-ID
+
+            DISPLAY "[I] INTERACTIVE  [B] BATCH (RADIUS-IN FILE)"
+            DISPLAY "ENTER MODE:"
+            ACCEPT MODE-ANSWER
+            DISPLAY ""
+
+            IF MODE-ANSWER = "B" OR MODE-ANSWER = "b"
+                PERFORM BATCH-MODE
+            ELSE
+                PERFORM INTERACTIVE-MODE
+            END-IF
+
+            IF WS-EXCEPTION-COUNT > 0
+                DISPLAY "EXCEPTIONS LOGGED THIS RUN: "
+                    WS-EXCEPTION-COUNT " - SEE EXCEPTION-SUMMARY.DAT"
+            END-IF
+
+            GOBACK.
+
+        ENTRY "CIRCUMFERENCE-BATCH".
+      *     lets DAILY-SHOP-REPORT (or any other caller) run the
+      *     cut-list batch pass directly, without going through the
+      *     interactive [I]/[B] mode prompt above
+            PERFORM READ-OPERATOR-ID
+            PERFORM BATCH-MODE
+
+            IF WS-EXCEPTION-COUNT > 0
+                DISPLAY "EXCEPTIONS LOGGED THIS RUN: "
+                    WS-EXCEPTION-COUNT " - SEE EXCEPTION-SUMMARY.DAT"
+            END-IF
+
+            GOBACK.
+
+        READ-OPERATOR-ID.
+      *     pick up whoever signed on in MENU-DRIVER, if this run came
+      *     from there; otherwise leave WS-OPERATOR-ID at its UNKNOWN
+      *     default, same "use it if staged, otherwise skip" idiom
+      *     LOAD-ROSTER already uses for ROSTER-IN
+            OPEN INPUT OPERATOR-SESSION
+            IF WS-OPSESS-STATUS = "00"
+                READ OPERATOR-SESSION INTO WS-OPERATOR-ID
+                CLOSE OPERATOR-SESSION
+            END-IF.
+
+        INTERACTIVE-MODE.
             DISPLAY "ENTER RADIUS (E.G. 12.34):"
             ACCEPT RADIUS
             DISPLAY ""
 
+            DISPLAY "ENTER MATERIAL CODE (STL/ALU/BRS):"
+            ACCEPT MATERIAL-CODE
+            DISPLAY ""
+
+            PERFORM VALIDATE-RADIUS
+            IF WS-RADIUS-VALID = "Y"
+                PERFORM COMPUTE-CIRCLE-VALUES
+                PERFORM LOOKUP-MATERIAL-RATE
+
+                DISPLAY "CIRCUMFERENCE = " C-DISP
+                DISPLAY ""
+                DISPLAY "AREA = " A-DISP
+                DISPLAY ""
+                DISPLAY "SPHERE VOLUME = " V-DISP
+                DISPLAY ""
+                DISPLAY "SPHERE SURFACE AREA = " S-DISP
+                DISPLAY ""
+                DISPLAY "ESTIMATED MATERIAL COST = " COST-DISP
+
+                PERFORM WRITE-AUDIT-LOG
+            END-IF.
+
+        VALIDATE-RADIUS.
+      *     a zero or absurd radius makes the downstream
+      *     CIRCUMFERENCE/AREA meaningless, so catch it here instead
+      *     of letting it flow straight into the MULTIPLY statements
+            MOVE "Y" TO WS-RADIUS-VALID
+            MOVE RADIUS TO WS-RADIUS-DISP
+            IF RADIUS <= 0
+                MOVE "N" TO WS-RADIUS-VALID
+                MOVE "RADIUS MUST BE GREATER THAN ZERO" TO
+                    WS-EXCEPT-REASON
+                PERFORM LOG-EXCEPTION
+            ELSE
+                IF RADIUS > MAX-STOCK-RADIUS
+                    MOVE "N" TO WS-RADIUS-VALID
+                    MOVE "RADIUS EXCEEDS MAX STOCK SIZE" TO
+                        WS-EXCEPT-REASON
+                    PERFORM LOG-EXCEPTION
+                END-IF
+            END-IF.
+
+        LOG-EXCEPTION.
+      *     append to the shared EXCEPTION-SUMMARY.DAT instead of
+      *     DISPLAYing the rejection as it happens - see the
+      *     WS-EXCEPTION-COUNT comment above for why
+            OPEN EXTEND EXCEPTION-SUMMARY
+            IF WS-EXCEPT-STATUS = "05" OR WS-EXCEPT-STATUS = "35"
+                CLOSE EXCEPTION-SUMMARY
+                OPEN OUTPUT EXCEPTION-SUMMARY
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "CIRCUMFERENCE" TO EX-PROGRAM
+            MOVE WS-AUDIT-TIMESTAMP TO EX-TIMESTAMP
+            MOVE WS-EXCEPT-REASON TO EX-REASON
+            WRITE EXCEPTION-RECORD
+            CLOSE EXCEPTION-SUMMARY
+
+            ADD 1 TO WS-EXCEPTION-COUNT.
+
+        BATCH-MODE.
+      *     process a whole day's cut list from RADIUS-IN in one pass
+      *     instead of keying every radius in one at a time
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE
+
+            PERFORM READ-CHECKPOINT
+            OPEN INPUT RADIUS-IN
+            IF WS-RADIUS-STATUS NOT = "00"
+                DISPLAY "RADIUS-IN NOT AVAILABLE - STATUS "
+                    WS-RADIUS-STATUS
+                GOBACK
+            END-IF
+
+            IF WS-LAST-CHECKPOINT > 0
+      *         a prior run got partway through - skip the records it
+      *         already reported on and append rather than overwrite
+                DISPLAY "RESUMING FROM CHECKPOINT AT ITEM "
+                    WS-LAST-CHECKPOINT
+                OPEN EXTEND CIRC-REPORT
+                IF WS-REPORT-STATUS = "05" OR WS-REPORT-STATUS = "35"
+                    CLOSE CIRC-REPORT
+                    OPEN OUTPUT CIRC-REPORT
+                END-IF
+                MOVE WS-LAST-CHECKPOINT TO WS-ITEM-NO WS-SKIP-COUNT
+                PERFORM WS-SKIP-COUNT TIMES
+                    READ RADIUS-IN
+                        AT END
+                            MOVE "Y" TO WS-EOF
+                    END-READ
+                END-PERFORM
+            ELSE
+                OPEN OUTPUT CIRC-REPORT
+            END-IF
+
+      *     a resumed run starts its own continuation page rather than
+      *     trying to reconstruct the page count from before the abend
+            MOVE ZERO TO WS-PAGE-NO WS-PAGE-LINE-COUNT
+            PERFORM WRITE-REPORT-HEADER
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ RADIUS-IN
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        MOVE RI-RADIUS TO RADIUS
+                        MOVE RI-MATERIAL-CODE TO MATERIAL-CODE
+                        ADD 1 TO WS-ITEM-NO
+                        IF WS-PAGE-LINE-COUNT >= LINES-PER-PAGE
+                            PERFORM WRITE-REPORT-HEADER
+                        END-IF
+                        PERFORM VALIDATE-RADIUS
+                        IF WS-RADIUS-VALID = "Y"
+                            PERFORM COMPUTE-CIRCLE-VALUES
+                            PERFORM LOOKUP-MATERIAL-RATE
+                            PERFORM WRITE-REPORT-LINE
+                        ELSE
+                            PERFORM WRITE-REJECT-LINE
+                        END-IF
+                        IF FUNCTION MOD(WS-ITEM-NO, CHECKPOINT-INTERVAL)
+                                = 0
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            CLOSE RADIUS-IN
+            CLOSE CIRC-REPORT
+
+      *     the whole cut list made it through clean - clear the
+      *     checkpoint so the next run starts from record one again
+            MOVE ZERO TO WS-ITEM-NO
+            PERFORM WRITE-CHECKPOINT.
+
+        READ-CHECKPOINT.
+            MOVE ZERO TO WS-LAST-CHECKPOINT
+            OPEN INPUT CIRC-CHECKPOINT
+            IF WS-CKPT-STATUS = "00"
+                READ CIRC-CHECKPOINT INTO WS-LAST-CHECKPOINT
+            END-IF
+            CLOSE CIRC-CHECKPOINT.
+
+        WRITE-CHECKPOINT.
+      *     LINE SEQUENTIAL has no REWRITE, so the checkpoint file is
+      *     re-created each time with just the latest item number -
+      *     same pattern as TICKET-SEQUENCE's counter file
+            OPEN OUTPUT CIRC-CHECKPOINT
+            MOVE WS-ITEM-NO TO CKPT-RECORD
+            WRITE CKPT-RECORD
+            CLOSE CIRC-CHECKPOINT.
+
+        COMPUTE-CIRCLE-VALUES.
       * you can only multiply 2 terms
             MULTIPLY PI BY RADIUS GIVING CIRCUMFERENCE
             MULTIPLY CIRCUMFERENCE BY 2 GIVING CIRCUMFERENCE
             MULTIPLY PI BY RADIUS GIVING AREA1
             MULTIPLY AREA1 BY RADIUS GIVING AREA1
 
+      *     we also fabricate round stock and balls, so give the same
+      *     PI/RADIUS the sphere formulas too
+            COMPUTE SPHERE-VOLUME =
+                (4 / 3) * PI * RADIUS * RADIUS * RADIUS
+            COMPUTE SPHERE-SURFACE = 4 * PI * RADIUS * RADIUS
+
             MOVE CIRCUMFERENCE TO C-DISP
             MOVE AREA1 TO A-DISP
+            MOVE SPHERE-VOLUME TO V-DISP
+            MOVE SPHERE-SURFACE TO S-DISP.
       * move to a z pic clause to remove 0s
 
-            DISPLAY "CIRCUMFERENCE = " C-DISP
-            DISPLAY ""
-            DISPLAY "AREA = " A-DISP
+        LOOKUP-MATERIAL-RATE.
+      *     turn AREA1 into a job-quote estimate by looking up the
+      *     material's cost-per-square-inch in MATERIAL-RATES
+            MOVE MATERIAL-CODE TO MR-MATERIAL-CODE
+            OPEN INPUT MATERIAL-RATES
+            IF WS-MATRATE-STATUS = "35"
+                CLOSE MATERIAL-RATES
+                PERFORM SEED-MATERIAL-RATES
+                OPEN INPUT MATERIAL-RATES
+            END-IF
+
+            READ MATERIAL-RATES
+                INVALID KEY
+                    DISPLAY "WARNING: UNKNOWN MATERIAL CODE "
+                        MATERIAL-CODE " - RATE ASSUMED ZERO"
+                    MOVE ZERO TO MR-RATE-PER-SQIN
+            END-READ
+            CLOSE MATERIAL-RATES
+
+            COMPUTE MATERIAL-COST ROUNDED = AREA1 * MR-RATE-PER-SQIN
+            MOVE MATERIAL-COST TO COST-DISP.
+
+        SEED-MATERIAL-RATES.
+      *     first run on a shop floor with no rates file yet - seed a
+      *     starter set of common stock materials and their
+      *     cost-per-square-inch instead of failing the quote outright
+            OPEN OUTPUT MATERIAL-RATES
+            MOVE "STL" TO MR-MATERIAL-CODE
+            MOVE 0.0800 TO MR-RATE-PER-SQIN
+            WRITE MATERIAL-RATES-RECORD
+
+            MOVE "ALU" TO MR-MATERIAL-CODE
+            MOVE 0.1500 TO MR-RATE-PER-SQIN
+            WRITE MATERIAL-RATES-RECORD
+
+            MOVE "BRS" TO MR-MATERIAL-CODE
+            MOVE 0.2200 TO MR-RATE-PER-SQIN
+            WRITE MATERIAL-RATES-RECORD
+            CLOSE MATERIAL-RATES.
+
+        WRITE-REPORT-LINE.
+      *     clear the record first - STRING only overlays as many
+      *     bytes as it writes, and a LINE SEQUENTIAL WRITE rejects
+      *     the low-values left behind in the untouched tail
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " RADIUS=" WS-RADIUS-DISP
+                   " CIRCUMFERENCE=" C-DISP
+                   " AREA=" A-DISP
+                   " VOLUME=" V-DISP
+                   " SURFACE=" S-DISP
+                   " MATERIAL=" MATERIAL-CODE
+                   " COST=" COST-DISP
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+            ADD 1 TO WS-PAGE-LINE-COUNT.
+
+        WRITE-REJECT-LINE.
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " RADIUS=" WS-RADIUS-DISP
+                   " REJECTED - OUT OF RANGE"
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+            ADD 1 TO WS-PAGE-LINE-COUNT.
+
+        WRITE-REPORT-HEADER.
+      *     a new report header/column-heading block, printed once at
+      *     the start of the run and again every LINES-PER-PAGE detail
+      *     lines so the file reads as pages instead of one long dump
+            ADD 1 TO WS-PAGE-NO
+            MOVE ZERO TO WS-PAGE-LINE-COUNT
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "CIRCUMFERENCE CUT-LIST REPORT"
+                   "               PAGE: " WS-PAGE-NO
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "RUN DATE: " WS-RUN-DATE
+                   "   OPERATOR: " WS-OPERATOR-ID
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "ITEM    RADIUS   CIRCUMFERENCE   AREA"
+                   "         VOLUME        SURFACE       "
+                   "MATERIAL   COST"
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE
+
+            MOVE SPACES TO CIRC-REPORT-LINE
+            STRING "----    ------   -------------   ----"
+                   "         ------        -------       "
+                   "--------   ----"
+                   DELIMITED BY SIZE INTO CIRC-REPORT-LINE
+            WRITE CIRC-REPORT-LINE.
 
-            STOP RUN.
+        WRITE-AUDIT-LOG.
+      *     shared trail of who ran what, when, and with what
+      *     inputs/outputs - appends across every program that writes
+      *     to AUDIT-LOG.DAT, so open EXTEND with a fallback to OUTPUT
+      *     the first time the file doesn't exist yet
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                CLOSE AUDIT-LOG
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
 
-        
-        
\ No newline at end of file
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "CIRCUMFERENCE" TO AL-PROGRAM
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR
+            MOVE WS-AUDIT-TIMESTAMP TO AL-TIMESTAMP
+            MOVE SPACES TO AL-INPUTS
+            STRING "RADIUS=" WS-RADIUS-DISP " MATERIAL=" MATERIAL-CODE
+                   DELIMITED BY SIZE INTO AL-INPUTS
+            MOVE SPACES TO AL-OUTPUTS
+            STRING "AREA=" A-DISP " COST=" COST-DISP
+                   DELIMITED BY SIZE INTO AL-OUTPUTS
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.

@@ -0,0 +1,121 @@
+      * daily batch job that runs both CIRCUMFERENCE and HYPOTENUSE
+      * against the day's queued RADIUS-IN/TRIANGLE-IN work orders and
+      * merges the two batch reports they produce into one consolidated
+      * shop-floor printout, so the floor reads one file instead of
+      * cross-referencing CIRC-REPORT.DAT and TRIANGLE-REPORT.DAT
+      * separately. CIRCUMFERENCE-BATCH/HYPOTENUSE-BATCH are extra
+      * ENTRY points on those two programs that jump straight into
+      * their existing BATCH-MODE, skipping the interactive [I]/[B]
+      * mode prompt - MENU-DRIVER's plain CALL "CIRCUMFERENCE" is left
+      * completely untouched and still gets the prompt as before.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DAILY-SHOP-REPORT.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CIRC-REPORT ASSIGN TO "CIRC-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CIRC-STATUS.
+
+            SELECT TRIANGLE-REPORT ASSIGN TO "TRIANGLE-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRIANGLE-STATUS.
+
+            SELECT DAILY-REPORT ASSIGN TO "DAILY-SHOP-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DAILY-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CIRC-REPORT.
+        01  CIRC-REPORT-LINE         PIC X(120).
+
+        FD  TRIANGLE-REPORT.
+        01  TRIANGLE-REPORT-LINE     PIC X(80).
+
+        FD  DAILY-REPORT.
+        01  DAILY-REPORT-LINE        PIC X(120).
+
+        WORKING-STORAGE SECTION.
+        01 WS-CIRC-STATUS        PIC XX.
+        01 WS-TRIANGLE-STATUS    PIC XX.
+        01 WS-DAILY-STATUS       PIC XX.
+        01 WS-EOF                PIC X VALUE "N".
+        01 WS-RUN-TIMESTAMP      PIC X(21).
+        01 WS-RUN-DATE           PIC 9(8).
+
+        PROCEDURE DIVISION.
+      *     run each batch pass to completion first - CIRC-REPORT.DAT
+      *     and TRIANGLE-REPORT.DAT are fully written and closed by the
+      *     time either one is copied into the consolidated report
+            CALL "CIRCUMFERENCE-BATCH"
+            CALL "HYPOTENUSE-BATCH"
+
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE
+
+            OPEN OUTPUT DAILY-REPORT
+            PERFORM WRITE-DAILY-HEADER
+            PERFORM COPY-CIRC-SECTION
+            PERFORM COPY-TRIANGLE-SECTION
+            CLOSE DAILY-REPORT
+
+            DISPLAY "DAILY SHOP REPORT WRITTEN TO DAILY-SHOP-REPORT.DAT"
+
+            GOBACK.
+
+        WRITE-DAILY-HEADER.
+            MOVE SPACES TO DAILY-REPORT-LINE
+            STRING "DAILY SHOP-FLOOR REPORT - RUN DATE: " WS-RUN-DATE
+                   DELIMITED BY SIZE INTO DAILY-REPORT-LINE
+            WRITE DAILY-REPORT-LINE
+
+            MOVE SPACES TO DAILY-REPORT-LINE
+            WRITE DAILY-REPORT-LINE.
+
+        COPY-CIRC-SECTION.
+      *     CIRCUMFERENCE-BATCH already wrote its own page headers into
+      *     CIRC-REPORT.DAT, so those detail lines carry straight
+      *     across into the consolidated report unchanged
+            MOVE SPACES TO DAILY-REPORT-LINE
+            STRING "===== CUT-LIST SECTION (CIRCUMFERENCE) ====="
+                   DELIMITED BY SIZE INTO DAILY-REPORT-LINE
+            WRITE DAILY-REPORT-LINE
+
+            MOVE "N" TO WS-EOF
+            OPEN INPUT CIRC-REPORT
+            PERFORM UNTIL WS-EOF = "Y"
+                READ CIRC-REPORT
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        MOVE SPACES TO DAILY-REPORT-LINE
+                        MOVE CIRC-REPORT-LINE TO DAILY-REPORT-LINE
+                        WRITE DAILY-REPORT-LINE
+                END-READ
+            END-PERFORM
+            CLOSE CIRC-REPORT
+
+            MOVE SPACES TO DAILY-REPORT-LINE
+            WRITE DAILY-REPORT-LINE.
+
+        COPY-TRIANGLE-SECTION.
+            MOVE SPACES TO DAILY-REPORT-LINE
+            STRING "===== TRIANGLE STOCK SECTION (HYPOTENUSE) ====="
+                   DELIMITED BY SIZE INTO DAILY-REPORT-LINE
+            WRITE DAILY-REPORT-LINE
+
+            MOVE "N" TO WS-EOF
+            OPEN INPUT TRIANGLE-REPORT
+            PERFORM UNTIL WS-EOF = "Y"
+                READ TRIANGLE-REPORT
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        MOVE SPACES TO DAILY-REPORT-LINE
+                        MOVE TRIANGLE-REPORT-LINE TO DAILY-REPORT-LINE
+                        WRITE DAILY-REPORT-LINE
+                END-READ
+            END-PERFORM
+            CLOSE TRIANGLE-REPORT.

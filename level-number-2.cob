@@ -1,29 +1,298 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. LEVEL-NUMBER-2.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ROSTER-IN ASSIGN TO "ROSTER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
+
+            SELECT HONOR-ROLL-REPORT ASSIGN TO "HONOR-ROLL-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
+      *     mail-merge feed for the registrar's honor-roll letters -
+      *     one row per honored student instead of manual re-keying
+      *     off the printed report
+            SELECT HONOR-ROLL-NOTICE ASSIGN TO "HONOR-ROLL-NOTICE.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-NOTICE-STATUS.
+
+      *     an optional queued name to look up in the roster, same
+      *     "use it if staged, otherwise skip" idea ROSTER-IN already
+      *     uses - keeps the nightly run unattended when no one has
+      *     asked for a lookup
+            SELECT STUDENT-LOOKUP ASSIGN TO "STUDENT-LOOKUP.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOOKUP-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ROSTER-IN.
+        01  ROSTER-IN-RECORD.
+            05  RI-NAME          PIC X(5).
+            05  RI-AGE           PIC 9(2).
+            05  RI-GRADE1        PIC 9V9.
+            05  RI-GRADE2        PIC 9V9.
+            05  RI-GRADE3        PIC 9V9.
+
+        FD  HONOR-ROLL-REPORT.
+        01  HONOR-ROLL-LINE      PIC X(80).
+
+        FD  HONOR-ROLL-NOTICE.
+        01  HONOR-ROLL-NOTICE-LINE PIC X(80).
+
+        FD  STUDENT-LOOKUP.
+        01  STUDENT-LOOKUP-RECORD  PIC X(5).
+
         WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS        PIC XX.
+        01 WS-REPORT-STATUS      PIC XX.
+        01 WS-NOTICE-STATUS      PIC XX.
+        01 WS-EOF                PIC X VALUE "N".
+        01 WS-IDX                PIC 9(2).
+
+      * queued name lookup - see the STUDENT-LOOKUP SELECT comment
+        01 WS-LOOKUP-STATUS      PIC XX.
+        01 WS-LOOKUP-NAME        PIC X(5).
+
+      * 78 is a const
+        78 HONOR-ROLL-CUTOFF     VALUE 1.5.
+        01 WS-GRADE-TOTAL        PIC 9(4)V99.
+        01 WS-CLASS-AVERAGE      PIC 9V99.
+        01 WS-AVERAGE-DISP       PIC 9.99.
+        01 WS-GPA-DISP           PIC 9.99.
+        01 WS-CUTOFF-DISP        PIC 9.9.
+
+      * credit hours per subject for the shared GPA-LIB subprogram -
+      * each student's 3 roster grades are weighted through GPA-LIB
+      * instead of treating one raw grade as an unweighted GPA
+        78 SUBJECT-1-CREDITS     VALUE 3.
+        78 SUBJECT-2-CREDITS     VALUE 4.
+        78 SUBJECT-3-CREDITS     VALUE 3.
+        COPY "GPA-PARAMS.cpy".
+        01 WS-SUBJ-GRADE-1       PIC 9V9.
+        01 WS-SUBJ-GRADE-2       PIC 9V9.
+        01 WS-SUBJ-GRADE-3       PIC 9V9.
+
+      * CLASS-SIZE drives the OCCURS DEPENDING ON below, so the table
+      * can hold a class of 5 or 50 without touching this program
+        01 CLASS-SIZE            PIC 9(2) VALUE ZERO.
+
         01 STUDENT.
-            02 STUDENT-DETAIL OCCURS 2 TIMES.
+            02 STUDENT-DETAIL OCCURS 1 TO 50 TIMES
+                               DEPENDING ON CLASS-SIZE
+                               ASCENDING KEY IS NAME
+                               INDEXED BY STUDENT-IDX.
                 03 NAME          PIC X(5).
-                03 FILLER        PIC X VALUE "".
+                03 FILLER        PIC X VALUE SPACE.
                 03 AGE           PIC 9(2).
-                03 FILLER        PIC X VALUE "".
-                03 GRADE         PIC 9V9.
+                03 FILLER        PIC X VALUE SPACE.
+                03 GPA           PIC 9V99.
       * 01 NEWLINE               PIC XX VALUE X"0D0A".
 
 
         PROCEDURE DIVISION.
-            
+      *     nightly batch job: chain the roster load, class average,
+      *     and honor-roll report into one unattended run instead of
+      *     three separate manual steps
+            DISPLAY "STARTING NIGHTLY CLASS ROSTER BATCH JOB"
+
+            PERFORM LOAD-ROSTER
+            PERFORM LOOKUP-STUDENT-BY-NAME
+            PERFORM SORT-ROSTER-BY-GRADE
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > CLASS-SIZE
+                MOVE GPA(WS-IDX) TO WS-GPA-DISP
+                DISPLAY NAME(WS-IDX) " " AGE(WS-IDX) " " WS-GPA-DISP
+            END-PERFORM
+
+            PERFORM COMPUTE-CLASS-AVERAGE
+            PERFORM WRITE-HONOR-ROLL-REPORT
+
+            DISPLAY "NIGHTLY CLASS ROSTER BATCH JOB COMPLETE"
+            STOP RUN.
+
+        COMPUTE-CLASS-AVERAGE.
+            MOVE ZERO TO WS-GRADE-TOTAL
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > CLASS-SIZE
+                ADD GPA(WS-IDX) TO WS-GRADE-TOTAL
+            END-PERFORM
+
+            IF CLASS-SIZE > ZERO
+                COMPUTE WS-CLASS-AVERAGE = WS-GRADE-TOTAL / CLASS-SIZE
+            ELSE
+                MOVE ZERO TO WS-CLASS-AVERAGE
+            END-IF
+            MOVE WS-CLASS-AVERAGE TO WS-AVERAGE-DISP.
+
+        WRITE-HONOR-ROLL-REPORT.
+      *     the average and honor-roll list the registrar asks for
+      *     at term end, persisted to a report file so an unattended
+      *     nightly run can be reviewed the next morning instead of
+      *     needing someone watching the console when it runs
+            MOVE HONOR-ROLL-CUTOFF TO WS-CUTOFF-DISP
+
+            OPEN OUTPUT HONOR-ROLL-REPORT
+
+            MOVE SPACES TO HONOR-ROLL-LINE
+            STRING "CLASS AVERAGE: " WS-AVERAGE-DISP
+                DELIMITED BY SIZE INTO HONOR-ROLL-LINE
+            WRITE HONOR-ROLL-LINE
+
+            MOVE SPACES TO HONOR-ROLL-LINE
+            STRING "HONOR ROLL (GPA >= " WS-CUTOFF-DISP "):"
+                DELIMITED BY SIZE INTO HONOR-ROLL-LINE
+            WRITE HONOR-ROLL-LINE
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > CLASS-SIZE
+                IF GPA(WS-IDX) >= HONOR-ROLL-CUTOFF
+                    MOVE GPA(WS-IDX) TO WS-GPA-DISP
+                    MOVE SPACES TO HONOR-ROLL-LINE
+                    STRING "  " NAME(WS-IDX) " " WS-GPA-DISP
+                        DELIMITED BY SIZE INTO HONOR-ROLL-LINE
+                    WRITE HONOR-ROLL-LINE
+                END-IF
+            END-PERFORM
+
+            CLOSE HONOR-ROLL-REPORT
+
+            PERFORM WRITE-HONOR-ROLL-NOTICES
+
+      *     still echo the report to the console for anyone running
+      *     it interactively
+            DISPLAY ""
+            DISPLAY "CLASS AVERAGE: " WS-AVERAGE-DISP
+            DISPLAY ""
+            DISPLAY "HONOR ROLL (GPA >= " WS-CUTOFF-DISP "):"
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > CLASS-SIZE
+                IF GPA(WS-IDX) >= HONOR-ROLL-CUTOFF
+                    MOVE GPA(WS-IDX) TO WS-GPA-DISP
+                    DISPLAY "  " NAME(WS-IDX) " " WS-GPA-DISP
+                END-IF
+            END-PERFORM.
+
+        WRITE-HONOR-ROLL-NOTICES.
+      *     one CSV row per honored student for the registrar's
+      *     existing mail-merge process - the roster carries no
+      *     address, so ADDRESS ON FILE is a placeholder the merge
+      *     is expected to resolve against its own mailing list
+            OPEN OUTPUT HONOR-ROLL-NOTICE
+
+            MOVE SPACES TO HONOR-ROLL-NOTICE-LINE
+            STRING "NAME,ADDRESS,HONOR"
+                DELIMITED BY SIZE INTO HONOR-ROLL-NOTICE-LINE
+            WRITE HONOR-ROLL-NOTICE-LINE
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > CLASS-SIZE
+                IF GPA(WS-IDX) >= HONOR-ROLL-CUTOFF
+                    MOVE SPACES TO HONOR-ROLL-NOTICE-LINE
+                    STRING FUNCTION TRIM(NAME(WS-IDX))
+                           ",ADDRESS ON FILE,HONOR ROLL"
+                        DELIMITED BY SIZE INTO HONOR-ROLL-NOTICE-LINE
+                    WRITE HONOR-ROLL-NOTICE-LINE
+                END-IF
+            END-PERFORM
+
+            CLOSE HONOR-ROLL-NOTICE.
+
+        SORT-ROSTER-BY-GRADE.
+      *     the class ranking sheet needs to read top grade first,
+      *     not in whatever order the roster happened to load in
+            SORT STUDENT-DETAIL ON DESCENDING KEY GPA.
+
+        LOOKUP-STUDENT-BY-NAME.
+      *     if a name has been staged in STUDENT-LOOKUP.DAT, find that
+      *     one student with a keyed SEARCH ALL instead of scanning
+      *     the whole table by literal subscript; if nothing is
+      *     staged, skip it so the nightly run stays unattended
+            OPEN INPUT STUDENT-LOOKUP
+            IF WS-LOOKUP-STATUS = "00"
+                READ STUDENT-LOOKUP
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE STUDENT-LOOKUP-RECORD TO WS-LOOKUP-NAME
+                        PERFORM SEARCH-STUDENT-BY-NAME
+                END-READ
+                CLOSE STUDENT-LOOKUP
+            END-IF.
+
+        SEARCH-STUDENT-BY-NAME.
+      *     SEARCH ALL needs the table in the same order as its
+      *     ASCENDING KEY IS NAME - SORT-ROSTER-BY-GRADE below puts it
+      *     back in GPA order for the honor-roll report afterward
+            SORT STUDENT-DETAIL ON ASCENDING KEY NAME
+
+            SEARCH ALL STUDENT-DETAIL
+                AT END
+                    DISPLAY "STUDENT NOT FOUND: " WS-LOOKUP-NAME
+                WHEN NAME(STUDENT-IDX) = WS-LOOKUP-NAME
+                    MOVE GPA(STUDENT-IDX) TO WS-GPA-DISP
+                    DISPLAY "FOUND: " NAME(STUDENT-IDX)
+                        " AGE=" AGE(STUDENT-IDX)
+                        " GPA=" WS-GPA-DISP
+            END-SEARCH.
+
+        LOAD-ROSTER.
+      *     read the roster file if one is queued up, otherwise fall
+      *     back to the two demo students so the program still runs
+      *     on a machine with no roster staged yet
+            OPEN INPUT ROSTER-IN
+            IF WS-FILE-STATUS = "00"
+                PERFORM UNTIL WS-EOF = "Y"
+                    READ ROSTER-IN
+                        AT END
+                            MOVE "Y" TO WS-EOF
+                        NOT AT END
+                            ADD 1 TO CLASS-SIZE
+                            MOVE RI-NAME TO NAME(CLASS-SIZE)
+                            MOVE RI-AGE TO AGE(CLASS-SIZE)
+                            MOVE RI-GRADE1 TO WS-SUBJ-GRADE-1
+                            MOVE RI-GRADE2 TO WS-SUBJ-GRADE-2
+                            MOVE RI-GRADE3 TO WS-SUBJ-GRADE-3
+                            PERFORM COMPUTE-STUDENT-GPA
+                            MOVE GPA-RESULT TO GPA(CLASS-SIZE)
+                    END-READ
+                END-PERFORM
+                CLOSE ROSTER-IN
+            ELSE
+                PERFORM SEED-DEFAULT-ROSTER
+            END-IF.
+
+        COMPUTE-STUDENT-GPA.
+      *     weight each subject's grade by its credit hours through
+      *     the shared GPA-LIB subprogram instead of treating a
+      *     single raw grade as an unweighted GPA
+            MOVE 3 TO GPA-SUBJECT-COUNT
+            MOVE WS-SUBJ-GRADE-1 TO GPA-SUBJECT-GRADE(1)
+            MOVE SUBJECT-1-CREDITS TO GPA-SUBJECT-CREDITS(1)
+            MOVE WS-SUBJ-GRADE-2 TO GPA-SUBJECT-GRADE(2)
+            MOVE SUBJECT-2-CREDITS TO GPA-SUBJECT-CREDITS(2)
+            MOVE WS-SUBJ-GRADE-3 TO GPA-SUBJECT-GRADE(3)
+            MOVE SUBJECT-3-CREDITS TO GPA-SUBJECT-CREDITS(3)
+            CALL "GPA-LIB" USING GPA-PARAMS.
+
+        SEED-DEFAULT-ROSTER.
+            MOVE 2 TO CLASS-SIZE
             MOVE "LANCE" TO NAME(1)
             MOVE 19 TO AGE(1)
-            MOVE 1.2 TO GRADE(1)
+            MOVE 1.2 TO WS-SUBJ-GRADE-1
+            MOVE 1.0 TO WS-SUBJ-GRADE-2
+            MOVE 1.4 TO WS-SUBJ-GRADE-3
+            PERFORM COMPUTE-STUDENT-GPA
+            MOVE GPA-RESULT TO GPA(1)
 
             MOVE "ANN" TO NAME(2)
             MOVE 18 TO AGE(2)
-            MOVE 2.0 TO GRADE(2)
-            
-            DISPLAY NAME(1) " " AGE(1) " " GRADE(1). 
-            DISPLAY NAME(2) " " AGE(2) " " GRADE(2).
-
-            STOP RUN.
\ No newline at end of file
+            MOVE 2.0 TO WS-SUBJ-GRADE-1
+            MOVE 1.8 TO WS-SUBJ-GRADE-2
+            MOVE 2.2 TO WS-SUBJ-GRADE-3
+            PERFORM COMPUTE-STUDENT-GPA
+            MOVE GPA-RESULT TO GPA(2).

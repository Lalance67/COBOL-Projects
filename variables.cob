@@ -3,15 +3,28 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
+      * expanded from a two-field demo struct into a full
+      * enrollment-application record for the registrar's intake
         01 STRUCT.
-            02 NAME1       PIC X(6) VALUE "LANCE".
+      *     shared with RENAME and FILLER-PROG so every program that
+      *     handles a person's name uses the same field sizes
+            COPY "NAME-RECORD.cpy" REPLACING ==01 PERSON-NAME==
+                BY ==02 PERSON-NAME==.
             02 AGE         PIC 9(2) VALUE 19.
-        66 REN RENAMES NAME1 THRU AGE. *>MUST BE BELOW THE STRUCT
+            02 APPLICANT-ID PIC 9(9) VALUE 123456789.
+            02 APPLICANT-ADDRESS.
+                03 ADDR-STREET  PIC X(20) VALUE "123 MAIN ST".
+                03 ADDR-CITY    PIC X(15) VALUE "SPRINGFIELD".
+                03 ADDR-STATE   PIC X(2)  VALUE "IL".
+                03 ADDR-ZIP     PIC 9(5)  VALUE 62701.
+            02 ENROLL-DATE PIC 9(8) VALUE ZERO.
+        66 REN RENAMES PERSON-NAME THRU AGE. *>MUST BE BELOW THE STRUCT
         01 GRADE       PIC 9V99 VALUE 1.01.
       * 01 GRADE-DISP  PIC 9.99.
         78 PI          VALUE 3.14. *>CONSTANT VAR
-        
-        
+        01 WS-CURRENT-DATE PIC X(21).
+
+
         PROCEDURE DIVISION.
       *     DISPLAY "NAME: "NAME.
       *     DISPLAY "".
@@ -19,7 +32,19 @@
       *     DISPLAY "".
       *     MOVE GRADE TO GRADE-DISP
       *     DISPLAY "GRADE: "GRADE-DISP.
-            DISPLAY "NAME: " NAME1 " | AGE: " AGE " | GRADE: " GRADE
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-CURRENT-DATE(1:8) TO ENROLL-DATE
+
+            MOVE "LANCE" TO FIRST-NAME
+            MOVE SPACES TO LAST-NAME
+            MOVE SPACES TO SUFFIX
+
+            DISPLAY "NAME: " FIRST-NAME " | AGE: " AGE " | GRADE: "
+                GRADE
+            DISPLAY "ID: " APPLICANT-ID
+            DISPLAY "ADDRESS: " ADDR-STREET ", " ADDR-CITY ", "
+                ADDR-STATE " " ADDR-ZIP
+            DISPLAY "ENROLL-DATE: " ENROLL-DATE
             DISPLAY PI
             DISPLAY REN
             STOP RUN.

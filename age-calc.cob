@@ -0,0 +1,34 @@
+      * shared subprogram: turns a stored YYYYMMDD birth date into an
+      * as-of-today age, so STUDENT-MASTER never again carries a fixed
+      * AGE value that goes stale - see copybooks/AGE-CALC-PARAMS.cpy
+      * for why the LINKAGE and caller sides share one copybook
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AGE-CALC.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-TODAY-TIMESTAMP    PIC X(21).
+        01 WS-TODAY-DATE.
+            05 WS-TODAY-YEAR     PIC 9(4).
+            05 WS-TODAY-MONTH-DAY PIC 9(4).
+        01 WS-BIRTH-DATE.
+            05 WS-BIRTH-YEAR     PIC 9(4).
+            05 WS-BIRTH-MONTH-DAY PIC 9(4).
+
+        LINKAGE SECTION.
+        COPY "AGE-CALC-PARAMS.cpy".
+
+        PROCEDURE DIVISION USING AGE-CALC-PARAMS.
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY-TIMESTAMP
+            MOVE WS-TODAY-TIMESTAMP(1:8) TO WS-TODAY-DATE
+
+            MOVE AC-BIRTH-DATE TO WS-BIRTH-DATE
+
+            COMPUTE AC-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+            IF WS-TODAY-MONTH-DAY < WS-BIRTH-MONTH-DAY
+                SUBTRACT 1 FROM AC-AGE
+            END-IF
+
+            GOBACK.
+
+            END PROGRAM AGE-CALC.

@@ -0,0 +1,94 @@
+      * STUDENT-CSV-EXPORT-DEMO calls the STUDENT-CSV-EXPORT
+      * subprogram, which reads STUDENT-MASTER and writes a
+      * comma-delimited STUDENT-EXPORT.CSV so the registrar can open
+      * the roster directly in a spreadsheet
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STUDENT-CSV-EXPORT-DEMO.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-EXPORT-STATUS      PIC X.
+
+        PROCEDURE DIVISION.
+            CALL "STUDENT-CSV-EXPORT" USING WS-EXPORT-STATUS
+            IF WS-EXPORT-STATUS = "Y"
+                DISPLAY "STUDENT-EXPORT.CSV WRITTEN"
+            ELSE
+                DISPLAY "STUDENT-EXPORT.CSV EXPORT FAILED"
+            END-IF
+            STOP RUN.
+
+        END PROGRAM STUDENT-CSV-EXPORT-DEMO.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STUDENT-CSV-EXPORT.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS SM-STUDENT-ID
+                FILE STATUS IS WS-FILE-STATUS.
+
+            SELECT STUDENT-EXPORT ASSIGN TO "STUDENT-EXPORT.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  STUDENT-MASTER.
+            COPY "STUDENT-RECORD.cpy".
+
+        FD  STUDENT-EXPORT.
+        01  CSV-LINE              PIC X(40).
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS         PIC XX.
+        01 WS-EXPORT-FILE-STATUS  PIC XX.
+        01 WS-EOF                 PIC X VALUE "N".
+        01 WS-GRADE-DISP          PIC 9.9.
+
+        LINKAGE SECTION.
+        01 EXPORT-STATUS          PIC X.
+
+        PROCEDURE DIVISION USING EXPORT-STATUS.
+            MOVE "Y" TO EXPORT-STATUS
+
+            OPEN INPUT STUDENT-MASTER
+            IF WS-FILE-STATUS NOT = "00"
+                MOVE "N" TO EXPORT-STATUS
+                GOBACK
+            END-IF
+
+            OPEN OUTPUT STUDENT-EXPORT
+            MOVE SPACES TO CSV-LINE
+            STRING "STUDENT-ID,NAME,AGE,GRADE"
+                DELIMITED BY SIZE INTO CSV-LINE
+            WRITE CSV-LINE
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ STUDENT-MASTER NEXT RECORD
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        PERFORM WRITE-CSV-LINE
+                END-READ
+            END-PERFORM
+
+            CLOSE STUDENT-MASTER
+            CLOSE STUDENT-EXPORT
+            GOBACK.
+
+        WRITE-CSV-LINE.
+            MOVE SM-GRADE TO WS-GRADE-DISP
+            MOVE SPACES TO CSV-LINE
+            STRING FUNCTION TRIM(SM-STUDENT-ID) ","
+                   FUNCTION TRIM(SM-NAME) ","
+                   SM-AGE ","
+                   WS-GRADE-DISP
+                   DELIMITED BY SIZE INTO CSV-LINE
+            WRITE CSV-LINE.
+
+        END PROGRAM STUDENT-CSV-EXPORT.

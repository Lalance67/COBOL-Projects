@@ -3,19 +3,18 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 FULL-NAME.
-            05 FIRST-NAME       PIC X(4).
-      *     05 FILLER           PIC X VALUE "".
-            05 LAST-NAME        PIC X(9).
+      * shared with FILLER-PROG and VARIABLES so every program that
+      * handles a person's name uses the same field sizes
+        COPY "NAME-RECORD.cpy".
 
-        66 NAME-ALIAS RENAMES FIRST-NAME THRU LAST-NAME. *> rename is like redefines but
-                                                         *> rename groups vars (like mini redefines)
-                                                         *> ALSO THE 66 VAR MUST BE BELOW
-                                                         *> THE STRUCT
+        66 NAME-ALIAS RENAMES FIRST-NAME THRU SUFFIX. *> rename is like redefines but
+                                                       *> rename groups vars (like mini redefines)
+                                                       *> ALSO THE 66 VAR MUST BE BELOW
+                                                       *> THE STRUCT
         PROCEDURE DIVISION.
             MOVE "JUAN" TO FIRST-NAME
             MOVE "DELA CRUZ" TO LAST-NAME
-            DISPLAY "FULL-NAME: " FIRST-NAME " " LAST-NAME
+            MOVE "JR." TO SUFFIX
+            DISPLAY "FULL-NAME: " FIRST-NAME " " LAST-NAME " " SUFFIX
             DISPLAY "NAME-ALIAS: " NAME-ALIAS
             STOP RUN.
-        
\ No newline at end of file

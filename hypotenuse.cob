@@ -3,7 +3,50 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. HYPOTENUSE.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRIANGLE-IN ASSIGN TO "TRIANGLE-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRIANGLE-STATUS.
+
+            SELECT TRIANGLE-REPORT ASSIGN TO "TRIANGLE-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+      *     signed on once by MENU-DRIVER ahead of the menu loop - see
+      *     that program's SIGN-ON paragraph. Optional: if this
+      *     program is run on its own instead of through the menu,
+      *     there is nothing to read and the operator is UNKNOWN
+            SELECT OPERATOR-SESSION ASSIGN TO "OPERATOR-SESSION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPSESS-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  TRIANGLE-IN.
+        01  TRIANGLE-IN-RECORD.
+            05  TI-A                 PIC 99V99.
+            05  TI-B                 PIC 99V99.
+      *     the physical stock's actual measured third side, used to
+      *     classify the triangle - HYP below is the theoretical right
+      *     -triangle hypotenuse computed from A and B alone, and the
+      *     two can disagree when the stock is not actually square
+            05  TI-C                 PIC 99V99.
+
+        FD  TRIANGLE-REPORT.
+        01  TRIANGLE-REPORT-LINE     PIC X(80).
+
+        FD  AUDIT-LOG.
+            COPY "AUDIT-LOG-RECORD.cpy".
+
+        FD  OPERATOR-SESSION.
+        01  OPERATOR-SESSION-RECORD  PIC X(10).
+
         WORKING-STORAGE SECTION.
         01 A                    PIC 99V99.
         01 A1                   PIC 99V99.
@@ -11,9 +54,82 @@
         01 B1                   PIC 99V99.
         01 SUM1                 PIC 99V99.
         01 HYP                  PIC Z99.99.
+        01 C                    PIC 99V99.
+      *     edited display copies of A/B/C for STRINGing into
+      *     TRIANGLE-REPORT.DAT/AUDIT-LOG.DAT - HYP already gets this
+      *     treatment, A/B/C were missed
+        01 A-DISP               PIC Z9.99.
+        01 B-DISP               PIC Z9.99.
+        01 C-DISP               PIC Z9.99.
+
+      *     triangle-type classification via the law-of-cosines
+      *     relationship between the longest side and the other two -
+      *     sized bigger than A/B/C themselves since a squared side
+      *     can run well past 99.99
+        01 A-SQ                 PIC 9(4)V99.
+        01 B-SQ                 PIC 9(4)V99.
+        01 C-SQ                 PIC 9(4)V99.
+        01 LONGEST-SQ           PIC 9(4)V99.
+        01 OTHER-SUM-SQ         PIC 9(4)V99.
+        01 TRIANGLE-TYPE        PIC X(6).
       * 01 HYP-D                PIC Z99.99.
 
+      * parameters for the shared MATH-LIB square-root routine -
+      * COPY'd from copybooks/ so this can never drift out of size
+      * agreement with math-lib.cob's LINKAGE SECTION
+        COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==MLS==.
+        01 MLS-STATUS           PIC X.
+
+        01 MODE-ANSWER          PIC X.
+        01 WS-TRIANGLE-STATUS   PIC XX.
+        01 WS-REPORT-STATUS     PIC XX.
+        01 WS-EOF               PIC X VALUE "N".
+        01 WS-ITEM-NO           PIC 9(5) VALUE ZERO.
+        01 WS-TRIANGLE-VALID    PIC X VALUE "Y".
+        01 WS-AUDIT-STATUS      PIC XX.
+        01 WS-AUDIT-TIMESTAMP   PIC X(21).
+
+      * operator sign-on captured by MENU-DRIVER - see the
+      * OPERATOR-SESSION SELECT comment above
+        01 WS-OPSESS-STATUS     PIC XX.
+        01 WS-OPERATOR-ID       PIC X(10) VALUE "UNKNOWN".
+
         PROCEDURE DIVISION.
+            PERFORM READ-OPERATOR-ID
+
+            DISPLAY "[I] INTERACTIVE  [B] BATCH (TRIANGLE-IN FILE)"
+            DISPLAY "ENTER MODE:"
+            ACCEPT MODE-ANSWER
+            DISPLAY ""
+
+            IF MODE-ANSWER = "B" OR MODE-ANSWER = "b"
+                PERFORM BATCH-MODE
+            ELSE
+                PERFORM INTERACTIVE-MODE
+            END-IF
+
+            GOBACK.
+
+        ENTRY "HYPOTENUSE-BATCH".
+      *     lets DAILY-SHOP-REPORT run the triangle batch pass
+      *     directly, without going through the interactive [I]/[B]
+      *     mode prompt above
+            PERFORM READ-OPERATOR-ID
+            PERFORM BATCH-MODE
+            GOBACK.
+
+        READ-OPERATOR-ID.
+      *     pick up whoever signed on in MENU-DRIVER, if this run came
+      *     from there; otherwise leave WS-OPERATOR-ID at its UNKNOWN
+      *     default, same "use it if staged, otherwise skip" idiom
+      *     LOAD-ROSTER already uses for ROSTER-IN
+            OPEN INPUT OPERATOR-SESSION
+            IF WS-OPSESS-STATUS = "00"
+                READ OPERATOR-SESSION INTO WS-OPERATOR-ID
+                CLOSE OPERATOR-SESSION
+            END-IF.
+
+        INTERACTIVE-MODE.
             DISPLAY "ENTER A (E.G. 12.34):"
             ACCEPT A
             DISPLAY ""
@@ -21,12 +137,85 @@
             DISPLAY "ENTER B (E.G. 12.34):"
             ACCEPT B
             DISPLAY ""
-        
+
+            MOVE A TO A-DISP
+            MOVE B TO B-DISP
+
+            PERFORM COMPUTE-HYPOTENUSE
+
+            DISPLAY "HYPOTENUSE: " HYP
+
+            PERFORM WRITE-AUDIT-LOG.
+
+        BATCH-MODE.
+      *     run a whole queue of A/B pairs through the same right
+      *     triangle reconciliation and computation, instead of one
+      *     console prompt at a time
+            OPEN INPUT TRIANGLE-IN
+            IF WS-TRIANGLE-STATUS NOT = "00"
+                DISPLAY "TRIANGLE-IN NOT AVAILABLE - STATUS "
+                    WS-TRIANGLE-STATUS
+                GOBACK
+            END-IF
+            OPEN OUTPUT TRIANGLE-REPORT
+
+            MOVE SPACES TO TRIANGLE-REPORT-LINE
+            STRING "OPERATOR: " WS-OPERATOR-ID
+                   DELIMITED BY SIZE INTO TRIANGLE-REPORT-LINE
+            WRITE TRIANGLE-REPORT-LINE
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ TRIANGLE-IN
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO WS-ITEM-NO
+                        MOVE TI-A TO A
+                        MOVE TI-B TO B
+                        MOVE TI-C TO C
+                        PERFORM VALIDATE-TRIANGLE
+                        IF WS-TRIANGLE-VALID = "Y"
+                            PERFORM COMPUTE-HYPOTENUSE
+                            PERFORM CLASSIFY-TRIANGLE-TYPE
+                            PERFORM WRITE-REPORT-LINE
+                        ELSE
+                            PERFORM WRITE-REJECT-LINE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            CLOSE TRIANGLE-IN
+            CLOSE TRIANGLE-REPORT.
+
+        VALIDATE-TRIANGLE.
+      *     confirm the set forms a sane triangle (all three sides
+      *     present and positive) before HYP or the type classification
+      *     is ever computed from it
+            MOVE "Y" TO WS-TRIANGLE-VALID
+            MOVE A TO A-DISP
+            MOVE B TO B-DISP
+            MOVE C TO C-DISP
+            IF A <= 0 OR B <= 0 OR C <= 0
+                MOVE "N" TO WS-TRIANGLE-VALID
+                DISPLAY "REJECTED: A, B, C MUST BE GREATER THAN ZERO"
+            END-IF.
+
+        COMPUTE-HYPOTENUSE.
       *     compute one by one
             MULTIPLY A BY A GIVING A1
             MULTIPLY B BY B GIVING B1
             ADD A1 TO B1 GIVING SUM1
-            COMPUTE HYP = FUNCTION SQRT(SUM1)
+
+      *     the square root itself comes from the shared MATH-LIB
+      *     subprogram suite instead of re-deriving it here
+            MOVE SUM1 TO MLS-NUM1
+            CALL 'MATH-SQRT' USING MLS-NUM1 MLS-RESULT MLS-STATUS
+            IF MLS-STATUS = "E"
+                DISPLAY "ERROR: NEGATIVE INPUT TO SQRT"
+                MOVE ZERO TO HYP
+            ELSE
+                MOVE MLS-RESULT TO HYP
+            END-IF.
       *     check sum
       *     DISPLAY SUM1
 
@@ -35,8 +224,80 @@
 
       *     MOVE HYP TO HYP-D (no need)
 
-            DISPLAY "HYPOTENUSE: " HYP
-           
-            STOP RUN.
-        
-        
\ No newline at end of file
+        CLASSIFY-TRIANGLE-TYPE.
+      *     law-of-cosines relationship: for the longest side opposite
+      *     the largest angle, that side squared equals, exceeds, or
+      *     falls short of the sum of the other two sides squared as
+      *     the triangle is right, obtuse, or acute
+            MULTIPLY A BY A GIVING A-SQ
+            MULTIPLY B BY B GIVING B-SQ
+            MULTIPLY C BY C GIVING C-SQ
+
+            IF A-SQ >= B-SQ AND A-SQ >= C-SQ
+                MOVE A-SQ TO LONGEST-SQ
+                ADD B-SQ C-SQ GIVING OTHER-SUM-SQ
+            ELSE
+                IF B-SQ >= A-SQ AND B-SQ >= C-SQ
+                    MOVE B-SQ TO LONGEST-SQ
+                    ADD A-SQ C-SQ GIVING OTHER-SUM-SQ
+                ELSE
+                    MOVE C-SQ TO LONGEST-SQ
+                    ADD A-SQ B-SQ GIVING OTHER-SUM-SQ
+                END-IF
+            END-IF
+
+            IF LONGEST-SQ = OTHER-SUM-SQ
+                MOVE "RIGHT" TO TRIANGLE-TYPE
+            ELSE
+                IF LONGEST-SQ < OTHER-SUM-SQ
+                    MOVE "ACUTE" TO TRIANGLE-TYPE
+                ELSE
+                    MOVE "OBTUSE" TO TRIANGLE-TYPE
+                END-IF
+            END-IF.
+
+        WRITE-REPORT-LINE.
+      *     clear the record first - STRING only overlays as many
+      *     bytes as it writes, and a LINE SEQUENTIAL WRITE rejects
+      *     the low-values left behind in the untouched tail
+            MOVE SPACES TO TRIANGLE-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " A=" A-DISP
+                   " B=" B-DISP
+                   " C=" C-DISP
+                   " HYP=" HYP
+                   " TYPE=" TRIANGLE-TYPE
+                   DELIMITED BY SIZE INTO TRIANGLE-REPORT-LINE
+            WRITE TRIANGLE-REPORT-LINE.
+
+        WRITE-REJECT-LINE.
+            MOVE SPACES TO TRIANGLE-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " A=" A-DISP
+                   " B=" B-DISP
+                   " C=" C-DISP
+                   " REJECTED - INVALID TRIANGLE"
+                   DELIMITED BY SIZE INTO TRIANGLE-REPORT-LINE
+            WRITE TRIANGLE-REPORT-LINE.
+
+        WRITE-AUDIT-LOG.
+      *     shared trail of who ran what, when, and with what
+      *     inputs/outputs - see CIRCUMFERENCE's WRITE-AUDIT-LOG for
+      *     why this appends with an OPEN OUTPUT fallback
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                CLOSE AUDIT-LOG
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "HYPOTENUSE" TO AL-PROGRAM
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR
+            MOVE WS-AUDIT-TIMESTAMP TO AL-TIMESTAMP
+            MOVE SPACES TO AL-INPUTS
+            STRING "A=" A-DISP " B=" B-DISP
+                   DELIMITED BY SIZE INTO AL-INPUTS
+            MOVE SPACES TO AL-OUTPUTS
+            STRING "HYP=" HYP DELIMITED BY SIZE INTO AL-OUTPUTS
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.

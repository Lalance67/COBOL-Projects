@@ -0,0 +1,114 @@
+      * LOT-TRACKING - numbers the items within a production lot.
+      * unlike TICKET-SEQUENCE (which has to keep counting up across
+      * calls, so it stores its running total in a file), LOT-TRACKING
+      * wants the opposite: item numbers that start back at 1 for every
+      * lot. rather than resetting a WORKING-STORAGE counter by hand,
+      * the item counter lives in LOCAL-STORAGE SECTION so GnuCOBOL
+      * resets it to 1 automatically on every CALL, exactly the way
+      * SUBPROG's L-COUNTER does in local-storage.cob - one CALL here
+      * processes one whole lot. the lot number itself still has to
+      * keep counting up across lots and across runs, so that part is
+      * kept in LOT-HEADER.DAT, the same way TICKET-SEQ.DAT works.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LOT-TRACKING-DEMO.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 W-ITEM-COUNT      PIC 9(3).
+        01 W-LOT-NUMBER      PIC 9(6).
+
+        PROCEDURE DIVISION.
+            MOVE 3 TO W-ITEM-COUNT
+            CALL 'LOT-TRACKING' USING W-ITEM-COUNT W-LOT-NUMBER
+            DISPLAY "LOT " W-LOT-NUMBER " CREATED WITH " W-ITEM-COUNT
+                " ITEMS"
+
+            MOVE 5 TO W-ITEM-COUNT
+            CALL 'LOT-TRACKING' USING W-ITEM-COUNT W-LOT-NUMBER
+            DISPLAY "LOT " W-LOT-NUMBER " CREATED WITH " W-ITEM-COUNT
+                " ITEMS"
+
+            STOP RUN.
+
+        END PROGRAM LOT-TRACKING-DEMO.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LOT-TRACKING.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT LOT-HEADER ASSIGN TO "LOT-HEADER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HEADER-STATUS.
+
+            SELECT LOT-DETAIL ASSIGN TO "LOT-DETAIL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DETAIL-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  LOT-HEADER.
+        01  LOT-HEADER-RECORD      PIC 9(6).
+
+        FD  LOT-DETAIL.
+        01  LOT-DETAIL-LINE        PIC X(40).
+
+        WORKING-STORAGE SECTION.
+        01 WS-HEADER-STATUS        PIC XX.
+        01 WS-DETAIL-STATUS        PIC XX.
+        01 WS-NEXT-LOT             PIC 9(6) VALUE ZERO.
+
+        LOCAL-STORAGE SECTION.
+      *     resets to zero on every CALL - see the header comment above
+      *     for why that is exactly the behavior this program wants
+        01 L-ITEM-NO               PIC 9(3) VALUE ZERO.
+
+        LINKAGE SECTION.
+        01 LT-ITEM-COUNT           PIC 9(3).
+        01 LT-LOT-NUMBER           PIC 9(6).
+
+        PROCEDURE DIVISION USING LT-ITEM-COUNT LT-LOT-NUMBER.
+      *     running lot count carries across lots and across runs, the
+      *     same way TICKET-SEQUENCE.cob's running ticket count does
+            MOVE ZERO TO WS-NEXT-LOT
+            OPEN INPUT LOT-HEADER
+            IF WS-HEADER-STATUS = "00"
+                READ LOT-HEADER INTO WS-NEXT-LOT
+                CLOSE LOT-HEADER
+            END-IF
+
+            ADD 1 TO WS-NEXT-LOT
+
+      *     LINE SEQUENTIAL has no REWRITE, so re-create the file with
+      *     just the latest lot number in it
+            OPEN OUTPUT LOT-HEADER
+            MOVE WS-NEXT-LOT TO LOT-HEADER-RECORD
+            WRITE LOT-HEADER-RECORD
+            CLOSE LOT-HEADER
+
+            MOVE WS-NEXT-LOT TO LT-LOT-NUMBER
+
+            OPEN EXTEND LOT-DETAIL
+            IF WS-DETAIL-STATUS = "05" OR WS-DETAIL-STATUS = "35"
+                CLOSE LOT-DETAIL
+                OPEN OUTPUT LOT-DETAIL
+            END-IF
+
+            PERFORM VARYING L-ITEM-NO FROM 1 BY 1
+                    UNTIL L-ITEM-NO > LT-ITEM-COUNT
+                PERFORM WRITE-DETAIL-LINE
+            END-PERFORM
+
+            CLOSE LOT-DETAIL
+
+            GOBACK.
+
+        WRITE-DETAIL-LINE.
+            MOVE SPACES TO LOT-DETAIL-LINE
+            STRING "LOT=" LT-LOT-NUMBER
+                   " ITEM=" L-ITEM-NO
+                   DELIMITED BY SIZE INTO LOT-DETAIL-LINE
+            WRITE LOT-DETAIL-LINE.
+
+            END PROGRAM LOT-TRACKING.

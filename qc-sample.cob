@@ -0,0 +1,165 @@
+      * QC-SAMPLE - callable subprogram the quality team uses to pull
+      * a handful of random part codes off PARTS-MASTER for spot
+      * checks, built on the RANDOM1 seeding fixed in math-operations.cob
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QC-SAMPLE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARTS-MASTER ASSIGN TO "PARTS-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PM-PART-CODE
+                FILE STATUS IS WS-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PARTS-MASTER.
+            COPY "PARTS-RECORD.cpy".
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS        PIC XX.
+        01 WS-EOF                PIC X VALUE "N".
+        01 WS-TOTAL-PARTS        PIC 9(5) VALUE ZERO.
+        01 WS-COUNTER            PIC 9(5) VALUE ZERO.
+        01 WS-OUT-COUNT          PIC 9(3) VALUE ZERO.
+        01 WS-IDX                PIC 9(3).
+        01 WS-CURRENT-DATE       PIC X(21).
+        01 WS-RANDOM-SEED        PIC 9(6).
+        01 WS-RANDOM-VALUE       PIC 9V9(4).
+
+        01 WS-TARGET-COUNT       PIC 9(3).
+        01 WS-TARGET-TABLE.
+            05 WS-TARGET-POS     PIC 9(5) OCCURS 50 TIMES.
+        01 WS-DUP-FLAG           PIC X.
+        01 WS-CHECK-IDX          PIC 9(3).
+
+        LINKAGE SECTION.
+        01 QC-SAMPLE-COUNT       PIC 9(3).
+        01 QC-SAMPLE-TABLE.
+            05 QC-SAMPLE-PART    PIC X(6) OCCURS 1 TO 50 TIMES
+                                  DEPENDING ON QC-SAMPLE-COUNT.
+
+        PROCEDURE DIVISION USING QC-SAMPLE-COUNT QC-SAMPLE-TABLE.
+
+      *     WS-OUT-COUNT is WORKING-STORAGE, not LOCAL-STORAGE, so it
+      *     survives between CALLs to this subprogram within a run
+      *     unit - reset it here, not just inside COLLECT-SAMPLE-PARTS,
+      *     so a call that skips COLLECT-SAMPLE-PARTS entirely (because
+      *     WS-TARGET-COUNT computes to zero) doesn't report back a
+      *     stale count left over from an earlier CALL
+            MOVE ZERO TO WS-OUT-COUNT
+
+            PERFORM COUNT-PARTS
+
+            MOVE QC-SAMPLE-COUNT TO WS-TARGET-COUNT
+            IF WS-TARGET-COUNT > 50
+                MOVE 50 TO WS-TARGET-COUNT
+            END-IF
+            IF WS-TARGET-COUNT > WS-TOTAL-PARTS
+                MOVE WS-TOTAL-PARTS TO WS-TARGET-COUNT
+            END-IF
+
+            IF WS-TARGET-COUNT > ZERO
+                PERFORM PICK-TARGET-POSITIONS
+                PERFORM COLLECT-SAMPLE-PARTS
+            END-IF
+
+            MOVE WS-OUT-COUNT TO QC-SAMPLE-COUNT
+
+            GOBACK.
+
+        COUNT-PARTS.
+            MOVE ZERO TO WS-TOTAL-PARTS
+            MOVE "N" TO WS-EOF
+            OPEN INPUT PARTS-MASTER
+            IF WS-FILE-STATUS = "00"
+                PERFORM UNTIL WS-EOF = "Y"
+                    READ PARTS-MASTER NEXT RECORD
+                        AT END
+                            MOVE "Y" TO WS-EOF
+                        NOT AT END
+                            ADD 1 TO WS-TOTAL-PARTS
+                    END-READ
+                END-PERFORM
+                CLOSE PARTS-MASTER
+            ELSE
+                DISPLAY "PARTS-MASTER NOT AVAILABLE - STATUS "
+                    WS-FILE-STATUS
+            END-IF.
+
+        PICK-TARGET-POSITIONS.
+      *     seed once from the current time, same trick used to fix
+      *     RANDOM1 in math-operations.cob
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-CURRENT-DATE(9:6) TO WS-RANDOM-SEED
+            COMPUTE WS-RANDOM-VALUE = FUNCTION RANDOM(WS-RANDOM-SEED)
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TARGET-COUNT
+                PERFORM DRAW-UNIQUE-POSITION
+            END-PERFORM.
+
+        DRAW-UNIQUE-POSITION.
+      *     redraw until the position hasn't already been picked for
+      *     an earlier slot, so WS-TARGET-COUNT distinct parts come
+      *     back instead of the same part counting twice - scale by
+      *     10000, not 1000000, since WS-RANDOM-VALUE only carries 4
+      *     decimal digits of randomness; the extra zeros were making
+      *     every draw a multiple of 100, so any WS-TOTAL-PARTS that
+      *     divides 100 (5, 10, 20, 25, 50 parts on hand) landed on
+      *     the same position every time and could never redraw its
+      *     way to a second distinct value
+            MOVE "Y" TO WS-DUP-FLAG
+            PERFORM UNTIL WS-DUP-FLAG = "N"
+                COMPUTE WS-RANDOM-VALUE = FUNCTION RANDOM
+                COMPUTE WS-TARGET-POS(WS-IDX) =
+                    1 + FUNCTION MOD(
+                        FUNCTION INTEGER(WS-RANDOM-VALUE * 10000)
+                        WS-TOTAL-PARTS)
+                PERFORM CHECK-DUPLICATE-POSITION
+            END-PERFORM.
+
+        CHECK-DUPLICATE-POSITION.
+            MOVE "N" TO WS-DUP-FLAG
+            IF WS-IDX > 1
+                PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                        UNTIL WS-CHECK-IDX >= WS-IDX
+                    IF WS-TARGET-POS(WS-CHECK-IDX)
+                            = WS-TARGET-POS(WS-IDX)
+                        MOVE "Y" TO WS-DUP-FLAG
+                    END-IF
+                END-PERFORM
+            END-IF.
+
+        COLLECT-SAMPLE-PARTS.
+            MOVE ZERO TO WS-COUNTER
+            MOVE ZERO TO WS-OUT-COUNT
+            MOVE "N" TO WS-EOF
+            OPEN INPUT PARTS-MASTER
+            IF WS-FILE-STATUS = "00"
+                PERFORM UNTIL WS-EOF = "Y"
+                    READ PARTS-MASTER NEXT RECORD
+                        AT END
+                            MOVE "Y" TO WS-EOF
+                        NOT AT END
+                            ADD 1 TO WS-COUNTER
+                            PERFORM CHECK-TARGET-MATCH
+                    END-READ
+                END-PERFORM
+                CLOSE PARTS-MASTER
+            ELSE
+                DISPLAY "PARTS-MASTER NOT AVAILABLE - STATUS "
+                    WS-FILE-STATUS
+            END-IF.
+
+        CHECK-TARGET-MATCH.
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-TARGET-COUNT
+                IF WS-TARGET-POS(WS-IDX) = WS-COUNTER
+                        AND WS-OUT-COUNT < QC-SAMPLE-COUNT
+                    ADD 1 TO WS-OUT-COUNT
+                    MOVE PM-PART-CODE TO QC-SAMPLE-PART(WS-OUT-COUNT)
+                END-IF
+            END-PERFORM.

@@ -0,0 +1,181 @@
+      * interactive ADD/CHANGE/DELETE/INQUIRE maintenance screen for
+      * STUDENT-MASTER so the registrar's office can manage student
+      * records directly instead of editing LEVEL-NUMBER's STUDENT1
+      * VALUE clauses in source
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STUDENT-MAINTENANCE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS SM-STUDENT-ID
+                FILE STATUS IS WS-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  STUDENT-MASTER.
+            COPY "STUDENT-RECORD.cpy".
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS        PIC XX.
+        01 MENU-CHOICE           PIC 9.
+        01 WS-DONE               PIC X VALUE "N".
+
+        01 WS-ID-ANSWER          PIC X.
+        01 WS-NAME-DISP          PIC X(5).
+        01 WS-AGE-DISP           PIC Z9.
+        01 WS-GRADE-DISP         PIC 9.9.
+      *     ACCEPT into unedited SM-GRADE (PIC 9V9) does not parse a
+      *     typed decimal point the way the "E.G. 1.2" prompts imply -
+      *     ACCEPT into this edited field instead and MOVE the parsed
+      *     result into SM-GRADE
+        01 WS-GRADE-ENTRY        PIC 9.9.
+
+      *     AGE is derived from SM-BIRTH-DATE as-of-today through the
+      *     shared AGE-CALC subprogram rather than accepted directly,
+      *     so it never again goes stale like LEVEL-NUMBER's fixed AGE
+        COPY "AGE-CALC-PARAMS.cpy".
+        01 WS-TODAY-TIMESTAMP    PIC X(21).
+
+        PROCEDURE DIVISION.
+            PERFORM OPEN-STUDENT-MASTER
+
+            PERFORM UNTIL WS-DONE = "Y"
+                DISPLAY "===== STUDENT-MASTER MAINTENANCE ====="
+                DISPLAY "[1] ADD"
+                DISPLAY "[2] CHANGE"
+                DISPLAY "[3] DELETE"
+                DISPLAY "[4] INQUIRE"
+                DISPLAY "[5] EXIT"
+                DISPLAY "ENTER YOUR CHOICE:"
+                ACCEPT MENU-CHOICE
+                DISPLAY ""
+
+                EVALUATE MENU-CHOICE
+                    WHEN 1
+                        PERFORM ADD-STUDENT
+                    WHEN 2
+                        PERFORM CHANGE-STUDENT
+                    WHEN 3
+                        PERFORM DELETE-STUDENT
+                    WHEN 4
+                        PERFORM INQUIRE-STUDENT
+                    WHEN 5
+                        MOVE "Y" TO WS-DONE
+                    WHEN OTHER
+                        DISPLAY "INVALID CHOICE, TRY AGAIN"
+                END-EVALUATE
+                DISPLAY ""
+            END-PERFORM
+
+            CLOSE STUDENT-MASTER
+            STOP RUN.
+
+        OPEN-STUDENT-MASTER.
+      *     the indexed file may not exist yet on a fresh machine, so
+      *     create it the first time and re-open it for update after -
+      *     same pattern as LEVEL-NUMBER's OPEN-STUDENT-MASTER
+            OPEN I-O STUDENT-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT STUDENT-MASTER
+                CLOSE STUDENT-MASTER
+                OPEN I-O STUDENT-MASTER
+            END-IF.
+
+        STAMP-ENROLL-DATE.
+            MOVE FUNCTION CURRENT-DATE TO WS-TODAY-TIMESTAMP
+            MOVE WS-TODAY-TIMESTAMP(1:8) TO SM-ENROLL-DATE.
+
+        COMPUTE-CURRENT-AGE.
+            MOVE SM-BIRTH-DATE TO AC-BIRTH-DATE
+            CALL "AGE-CALC" USING AGE-CALC-PARAMS
+            MOVE AC-AGE TO SM-AGE.
+
+        ADD-STUDENT.
+            DISPLAY "ENTER STUDENT ID (6 CHARS):"
+            ACCEPT SM-STUDENT-ID
+            DISPLAY "ENTER NAME (5 CHARS):"
+            ACCEPT SM-NAME
+            DISPLAY "ENTER BIRTH DATE (YYYYMMDD):"
+            ACCEPT SM-BIRTH-DATE
+            DISPLAY "ENTER GRADE (E.G. 1.2):"
+            ACCEPT WS-GRADE-ENTRY
+            MOVE WS-GRADE-ENTRY TO SM-GRADE
+
+            PERFORM COMPUTE-CURRENT-AGE
+            PERFORM STAMP-ENROLL-DATE
+
+            WRITE STUDENT-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "REJECTED: STUDENT ID ALREADY EXISTS"
+                NOT INVALID KEY
+                    DISPLAY "STUDENT ADDED: " SM-STUDENT-ID
+                        " AGE: " SM-AGE " ENROLLED: " SM-ENROLL-DATE
+            END-WRITE.
+
+        CHANGE-STUDENT.
+            DISPLAY "ENTER STUDENT ID TO CHANGE:"
+            ACCEPT SM-STUDENT-ID
+
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "REJECTED: STUDENT ID NOT FOUND"
+                NOT INVALID KEY
+                    PERFORM COMPUTE-CURRENT-AGE
+                    MOVE SM-GRADE TO WS-GRADE-DISP
+                    DISPLAY "CURRENT NAME: " SM-NAME " AGE: " SM-AGE
+                        " GRADE: " WS-GRADE-DISP
+                    DISPLAY "ENTER NEW NAME (5 CHARS):"
+                    ACCEPT SM-NAME
+                    DISPLAY "ENTER NEW BIRTH DATE (YYYYMMDD):"
+                    ACCEPT SM-BIRTH-DATE
+                    DISPLAY "ENTER NEW GRADE (E.G. 1.2):"
+                    ACCEPT WS-GRADE-ENTRY
+                    MOVE WS-GRADE-ENTRY TO SM-GRADE
+                    PERFORM COMPUTE-CURRENT-AGE
+                    REWRITE STUDENT-MASTER-RECORD
+                    DISPLAY "STUDENT UPDATED: " SM-STUDENT-ID
+                        " AGE: " SM-AGE
+            END-READ.
+
+        DELETE-STUDENT.
+            DISPLAY "ENTER STUDENT ID TO DELETE:"
+            ACCEPT SM-STUDENT-ID
+
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "REJECTED: STUDENT ID NOT FOUND"
+                NOT INVALID KEY
+                    DISPLAY "DELETE " SM-STUDENT-ID " - " SM-NAME
+                        " - CONFIRM (Y/N):"
+                    ACCEPT WS-ID-ANSWER
+                    IF WS-ID-ANSWER = "Y" OR WS-ID-ANSWER = "y"
+                        DELETE STUDENT-MASTER RECORD
+                        DISPLAY "STUDENT DELETED: " SM-STUDENT-ID
+                    ELSE
+                        DISPLAY "DELETE CANCELLED"
+                    END-IF
+            END-READ.
+
+        INQUIRE-STUDENT.
+            DISPLAY "ENTER STUDENT ID TO INQUIRE:"
+            ACCEPT SM-STUDENT-ID
+
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "STUDENT ID NOT FOUND"
+                NOT INVALID KEY
+                    PERFORM COMPUTE-CURRENT-AGE
+                    MOVE SM-NAME TO WS-NAME-DISP
+                    MOVE SM-AGE TO WS-AGE-DISP
+                    MOVE SM-GRADE TO WS-GRADE-DISP
+                    DISPLAY "ID: " SM-STUDENT-ID
+                    DISPLAY "NAME: " WS-NAME-DISP
+                    DISPLAY "AGE: " WS-AGE-DISP
+                    DISPLAY "GRADE: " WS-GRADE-DISP
+                    DISPLAY "BIRTH DATE: " SM-BIRTH-DATE
+                    DISPLAY "ENROLLED: " SM-ENROLL-DATE
+            END-READ.

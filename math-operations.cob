@@ -10,50 +10,108 @@
         78 E                     VALUE -2.
         78 F                     VALUE 10.
         78 G                     VALUE 1.57. *>radian of 90 degrees
-        01 RESULTS               PIC Z9.99.
+        01 RESULTS               PIC ZZZ9.99.
         01 RANDOM1               PIC 99.99.
+        01 WS-CURRENT-DATE       PIC X(21).
+        01 WS-RANDOM-SEED        PIC 9(6).
+        01 WS-RANDOM-VALUE       PIC 9V9(4).
+
+      * parameters for the shared MATH-LIB subprogram suite (see
+      * math-lib.cob) - COPY'd from copybooks/ so these can never
+      * drift out of size agreement with math-lib.cob's LINKAGE
+      * SECTIONs across a CALL boundary again
+        COPY "MATH-BINARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==ML==.
+        01 ML-DIV-STATUS         PIC X.
+        COPY "MATH-UNARY-PARAMS.cpy" REPLACING ==:PFX:== BY ==MLU==.
+        01 MLU-STATUS            PIC X.
+        COPY "MATH-TRIG-PARAMS.cpy" REPLACING ==:PFX:== BY ==MLT==.
 
         PROCEDURE DIVISION.
       * add
       *     ADD A TO B GIVING RESULTS
       *     or
       *     COMPUTE RESULTS = A + B
+            MOVE A TO ML-NUM1
+            MOVE B TO ML-NUM2
+            CALL 'MATH-ADD' USING ML-NUM1 ML-NUM2 ML-RESULT
+            MOVE ML-RESULT TO RESULTS
+            DISPLAY "A + B = " RESULTS
 
       * minus
       *     SUBTRACT A FROM B GIVING RESULTS
       *     or
       *     COMPUTE RESULTS = A - B
+            CALL 'MATH-SUBTRACT' USING ML-NUM1 ML-NUM2 ML-RESULT
+            MOVE ML-RESULT TO RESULTS
+            DISPLAY "A - B = " RESULTS
 
       * multiply
       *     MULTIPLY A BY B GIVING RESULTS
       *     or
       *     COMPUTE RESULTS = A * B
+            CALL 'MATH-MULTIPLY' USING ML-NUM1 ML-NUM2 ML-RESULT
+            MOVE ML-RESULT TO RESULTS
+            DISPLAY "A * B = " RESULTS
+
       * divide
       *     DIVIDE A BY B GIVING RESULTS
       *     or
       *     COMPUTE RESULTS = A / B
-
+            MOVE C TO ML-NUM1
+            MOVE D TO ML-NUM2
+            CALL 'MATH-DIVIDE' USING ML-NUM1 ML-NUM2 ML-RESULT
+                ML-DIV-STATUS
+            MOVE ML-RESULT TO RESULTS
+            DISPLAY "C / D = " RESULTS
 
       * compute function
       *     COMPUTE RESULTS = (A + B) * C / D
-      *
-      
 
       *     COMPUTE RESULTS = A ** 2                               *> A squared
       *     COMPUTE RESULTS = A ** 0.5                             *> square root of A
       *     COMPUTE RESULTS = FUNCTION SQRT(A)                     *> square root of A
+            MOVE A TO MLU-NUM1
+            CALL 'MATH-SQRT' USING MLU-NUM1 MLU-RESULT MLU-STATUS
+            MOVE MLU-RESULT TO RESULTS
+            DISPLAY "SQRT(A) = " RESULTS
+
       *     COMPUTE RESULTS = FUNCTION ABS(E)                      *> absolute value
+            COMPUTE RESULTS = FUNCTION ABS(E)
+            DISPLAY "ABS(E) = " RESULTS
+
       *     COMPUTE RESULTS = FUNCTION EXP(C)                      *> exponential function
+            COMPUTE RESULTS = FUNCTION EXP(C)
+            DISPLAY "EXP(C) = " RESULTS
+
       *     COMPUTE RESULTS = FUNCTION LOG(F)                      *> logarithmic
       *     COMPUTE RESULTS = FUNCTION LOG(F) / FUNCTION LOG(10)   *> logarithmic base 10
+            MOVE F TO MLU-NUM1
+            CALL 'MATH-LOG' USING MLU-NUM1 MLU-RESULT MLU-STATUS
+            MOVE MLU-RESULT TO RESULTS
+            DISPLAY "LOG(F) = " RESULTS
+
       *     COMPUTE RESULTS = FUNCTION SIN(G)                      *> sine
       *     COMPUTE RESULTS = FUNCTION TAN(G)                      *> tangent
       *     COMPUTE RESULTS = FUNCTION COS(G)                      *> cosine
+            MOVE G TO MLT-RADIANS
+            CALL 'MATH-SIN' USING MLT-RADIANS MLT-RESULT
+            MOVE MLT-RESULT TO RESULTS
+            DISPLAY "SIN(G) = " RESULTS
+
+            CALL 'MATH-COS' USING MLT-RADIANS MLT-RESULT
+            MOVE MLT-RESULT TO RESULTS
+            DISPLAY "COS(G) = " RESULTS
+
+            CALL 'MATH-TAN' USING MLT-RADIANS MLT-RESULT
+            MOVE MLT-RESULT TO RESULTS
+            DISPLAY "TAN(G) = " RESULTS
 
-      *     COMPUTE RANDOM-SEED = FUNCTION CURRENT-DATE            *> random number
-      *     COMPUTE RANDOM1 = 1 + FUNCTION RANDOM * 10             *>(now working)
-            
+      *     random number - the seed comes from the current time so
+      *     each run gets a different sequence
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-CURRENT-DATE(9:6) TO WS-RANDOM-SEED
+            COMPUTE WS-RANDOM-VALUE = FUNCTION RANDOM(WS-RANDOM-SEED)
+            COMPUTE RANDOM1 = 1 + FUNCTION RANDOM * 10
 
-      *     DISPLAY RESULTS
-      *     DISPLAY RANDOM1 (not working/not generating seed)
-            STOP RUN.
\ No newline at end of file
+            DISPLAY "RANDOM1 = " RANDOM1
+            GOBACK.

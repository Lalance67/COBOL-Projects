@@ -1,19 +1,154 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. USER-INPUT.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT REGISTRATION ASSIGN TO "REGISTRATION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REG-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT EXCEPTION-SUMMARY ASSIGN TO "EXCEPTION-SUMMARY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPT-STATUS.
+
+      *     signed on once by MENU-DRIVER ahead of the menu loop - see
+      *     that program's SIGN-ON paragraph. Optional: this program
+      *     is not one of the menu's dispatch targets, but it shares
+      *     AUDIT-LOG.DAT, so if an operator signed on earlier this
+      *     shift, this run can still be attributed to them
+            SELECT OPERATOR-SESSION ASSIGN TO "OPERATOR-SESSION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPSESS-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  REGISTRATION.
+        01  REGISTRATION-RECORD.
+            05  REG-NAME             PIC X(20).
+            05  REG-AGE              PIC 9(2).
+
+        FD  AUDIT-LOG.
+            COPY "AUDIT-LOG-RECORD.cpy".
+
+        FD  EXCEPTION-SUMMARY.
+            COPY "EXCEPTION-RECORD.cpy".
+
+        FD  OPERATOR-SESSION.
+        01  OPERATOR-SESSION-RECORD  PIC X(10).
+
         WORKING-STORAGE SECTION.
         01 NAME           PIC X(20).
+        01 AGE-INPUT      PIC X(2).
         01 AGE            PIC 9(2).
-        
+        01 WS-REG-STATUS  PIC XX.
+        01 WS-AUDIT-STATUS     PIC XX.
+        01 WS-AUDIT-TIMESTAMP  PIC X(21).
+
+      * end-of-job exception summary - the retry message stays
+      * on-screen since it is what tells the operator to key the age
+      * again, but each bad entry also gets appended here, same as
+      * CIRCUMFERENCE's LOG-EXCEPTION, so a supervisor can review how
+      * many bad entries a shift's worth of registrations produced
+        01 WS-EXCEPT-STATUS    PIC XX.
+        01 WS-EXCEPT-REASON    PIC X(40).
+
+      * operator sign-on captured by MENU-DRIVER - see the
+      * OPERATOR-SESSION SELECT comment above
+        01 WS-OPSESS-STATUS    PIC XX.
+        01 WS-OPERATOR-ID      PIC X(10) VALUE "UNKNOWN".
+
         PROCEDURE DIVISION.
-            DISPLAY "ENTER YOUR NAME: " 
+            PERFORM READ-OPERATOR-ID
+
+            DISPLAY "ENTER YOUR NAME: "
             ACCEPT NAME
             DISPLAY ""
 
-            DISPLAY "ENTER YOUR AGE: " 
-            ACCEPT AGE
-            DISPLAY ""
+            PERFORM UNTIL AGE-INPUT IS NUMERIC
+                DISPLAY "ENTER YOUR AGE: "
+                ACCEPT AGE-INPUT
+                DISPLAY ""
+                IF AGE-INPUT IS NOT NUMERIC
+                    DISPLAY "AGE MUST BE NUMERIC, TRY AGAIN"
+                    MOVE SPACES TO WS-EXCEPT-REASON
+                    STRING "AGE NOT NUMERIC - " AGE-INPUT
+                           DELIMITED BY SIZE INTO WS-EXCEPT-REASON
+                    PERFORM LOG-EXCEPTION
+                END-IF
+            END-PERFORM
+            MOVE AGE-INPUT TO AGE
 
             DISPLAY FUNCTION TRIM(NAME) ", YOU ARE " AGE
+
+            PERFORM SAVE-REGISTRATION
+            PERFORM WRITE-AUDIT-LOG
             STOP RUN.
+
+        READ-OPERATOR-ID.
+      *     pick up whoever signed on in MENU-DRIVER, if this run came
+      *     from there; otherwise leave WS-OPERATOR-ID at its UNKNOWN
+      *     default, same "use it if staged, otherwise skip" idiom
+      *     LOAD-ROSTER already uses for ROSTER-IN
+            OPEN INPUT OPERATOR-SESSION
+            IF WS-OPSESS-STATUS = "00"
+                READ OPERATOR-SESSION INTO WS-OPERATOR-ID
+                CLOSE OPERATOR-SESSION
+            END-IF.
+
+        LOG-EXCEPTION.
+      *     append to the shared EXCEPTION-SUMMARY.DAT - see
+      *     CIRCUMFERENCE's LOG-EXCEPTION for the shared idea
+            OPEN EXTEND EXCEPTION-SUMMARY
+            IF WS-EXCEPT-STATUS = "05" OR WS-EXCEPT-STATUS = "35"
+                CLOSE EXCEPTION-SUMMARY
+                OPEN OUTPUT EXCEPTION-SUMMARY
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "USER-INPUT" TO EX-PROGRAM
+            MOVE WS-AUDIT-TIMESTAMP TO EX-TIMESTAMP
+            MOVE WS-EXCEPT-REASON TO EX-REASON
+            WRITE EXCEPTION-RECORD
+            CLOSE EXCEPTION-SUMMARY.
+
+        SAVE-REGISTRATION.
+      *     append this registration to REGISTRATION.DAT so the
+      *     sign-up desk has a running list instead of losing every
+      *     entry the moment the program ends
+            OPEN EXTEND REGISTRATION
+            IF WS-REG-STATUS = "05" OR WS-REG-STATUS = "35"
+                CLOSE REGISTRATION
+                OPEN OUTPUT REGISTRATION
+            END-IF
+
+            MOVE NAME TO REG-NAME
+            MOVE AGE TO REG-AGE
+            WRITE REGISTRATION-RECORD
+            CLOSE REGISTRATION.
+
+        WRITE-AUDIT-LOG.
+      *     shared trail of who ran what, when, and with what
+      *     inputs/outputs - see CIRCUMFERENCE's WRITE-AUDIT-LOG for
+      *     why this appends with an OPEN OUTPUT fallback
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                CLOSE AUDIT-LOG
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "USER-INPUT" TO AL-PROGRAM
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR
+            MOVE WS-AUDIT-TIMESTAMP TO AL-TIMESTAMP
+            MOVE SPACES TO AL-INPUTS
+            STRING "NAME=" NAME " AGE=" AGE DELIMITED BY SIZE
+                INTO AL-INPUTS
+            MOVE SPACES TO AL-OUTPUTS
+            STRING "REGISTERED" DELIMITED BY SIZE INTO AL-OUTPUTS
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.

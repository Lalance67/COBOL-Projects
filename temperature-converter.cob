@@ -2,40 +2,359 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. TEMPERATURE-CONVERTER.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SENSOR-IN ASSIGN TO "SENSOR-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SENSOR-STATUS.
+
+            SELECT SENSOR-REPORT ASSIGN TO "SENSOR-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
+            SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+      *     heat-treat furnace exceptions - readings converted to
+      *     Kelvin (scale code 3) that fall outside the furnace's
+      *     safe operating range
+            SELECT TEMP-EXCEPTIONS ASSIGN TO "TEMP-EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPT-STATUS.
+
+      *     signed on once by MENU-DRIVER ahead of the menu loop - see
+      *     that program's SIGN-ON paragraph. Optional: if this
+      *     program is run on its own instead of through the menu,
+      *     there is nothing to read and the operator is UNKNOWN
+            SELECT OPERATOR-SESSION ASSIGN TO "OPERATOR-SESSION.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPSESS-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  SENSOR-IN.
+        01  SENSOR-IN-RECORD.
+            05  SI-SCALE-CODE        PIC 9.
+      *     signed so a sub-zero outdoor-storage reading keeps its
+      *     sign instead of silently converting as if it were positive
+            05  SI-VALUE             PIC S999V99.
+
+        FD  SENSOR-REPORT.
+        01  SENSOR-REPORT-LINE       PIC X(80).
+
+        FD  AUDIT-LOG.
+            COPY "AUDIT-LOG-RECORD.cpy".
+
+        FD  TEMP-EXCEPTIONS.
+        01  TEMP-EXCEPTION-LINE     PIC X(80).
+
+        FD  OPERATOR-SESSION.
+        01  OPERATOR-SESSION-RECORD  PIC X(10).
+
         WORKING-STORAGE SECTION.
-        01 CELCIUS              PIC 999V99.
-        01 FARENHEIT            PIC 999V99.
+      *     the furnace's safe operating range, in Kelvin - the only
+      *     conversion CELCIUS-TO-KELVIN/scale code 3 feeds the
+      *     heat-treat log with
+        78 FURNACE-MIN-SAFE-K   VALUE 800.00.
+        78 FURNACE-MAX-SAFE-K   VALUE 1500.00.
+      *     edited display copies of the two constants above, for
+      *     STRINGing into TEMP-EXCEPTIONS.DAT - STRINGing the raw
+      *     78-levels would drop their decimal point the same way an
+      *     unedited numeric field does
+        01 WS-FURNACE-MIN-DISP  PIC 9(4).99 VALUE 800.00.
+        01 WS-FURNACE-MAX-DISP  PIC 9(4).99 VALUE 1500.00.
+        01 WS-EXCEPT-STATUS      PIC XX.
+        01 WS-EXCEPTION-COUNT    PIC 9(5) VALUE ZERO.
+      *     widened past the sensor input's 3-digit range so the
+      *     converted result (input + a conversion constant, e.g.
+      *     +273.15 for Kelvin) cannot silently overflow and truncate
+      *     - furnace readings routinely land above 999.99 Kelvin
+      *     CELCIUS and FARENHEIT are signed - our winter outdoor
+      *     -storage log regularly has sub-zero readings, and an
+      *     unsigned PIC here would silently drop the sign instead of
+      *     converting a negative reading correctly
+        01 CELCIUS              PIC S9(4)V99.
+        01 FARENHEIT            PIC S9(4)V99.
+        01 KELVIN                PIC 9(4)V99.
+        01 RANKINE               PIC 9(4)V99.
         01 ANSWER               PIC 9.
-        01 DISP                 PIC ZZ9.99.
+        01 DISP                 PIC -(4)9.99.
+      *     edited display copies of the signed inputs themselves, for
+      *     STRINGing into report/audit lines - STRINGing CELCIUS or
+      *     FARENHEIT directly would carry their raw trailing-overpunch
+      *     sign byte into the line instead of a readable minus sign
+        01 WS-CELCIUS-DISP      PIC -(4)9.99.
+        01 WS-FARENHEIT-DISP    PIC -(4)9.99.
+        01 WS-SI-VALUE-DISP     PIC -(2)9.99.
+        01 WS-VALID-ANSWER      PIC X VALUE "N".
+
+        01 MODE-ANSWER           PIC X.
+        01 WS-SENSOR-STATUS      PIC XX.
+        01 WS-REPORT-STATUS      PIC XX.
+        01 WS-EOF                PIC X VALUE "N".
+        01 WS-ITEM-NO            PIC 9(5) VALUE ZERO.
+        01 WS-SCALE-VALID        PIC X VALUE "Y".
+        01 WS-AUDIT-STATUS       PIC XX.
+        01 WS-AUDIT-TIMESTAMP    PIC X(21).
+        01 WS-AUDIT-INPUTS       PIC X(40).
+        01 WS-AUDIT-OUTPUTS      PIC X(40).
+
+      * operator sign-on captured by MENU-DRIVER - see the
+      * OPERATOR-SESSION SELECT comment above
+        01 WS-OPSESS-STATUS     PIC XX.
+        01 WS-OPERATOR-ID       PIC X(10) VALUE "UNKNOWN".
 
         PROCEDURE DIVISION.
-            DISPLAY "[1] CELCIUS TO FARENHEIT"
-            DISPLAY "[2] FARENHEIT TO CELCIUS"
-            DISPLAY "ENTER YOUR CHOICE: "
-            ACCEPT ANSWER
+            PERFORM READ-OPERATOR-ID
 
+            DISPLAY "[I] INTERACTIVE  [B] BATCH (SENSOR-IN FILE)"
+            DISPLAY "ENTER MODE:"
+            ACCEPT MODE-ANSWER
             DISPLAY ""
 
-            IF ANSWER = 1
-                DISPLAY "ENTER CELCIUS:"
-                ACCEPT CELCIUS
+            IF MODE-ANSWER = "B" OR MODE-ANSWER = "b"
+                PERFORM BATCH-MODE
+            ELSE
+                PERFORM INTERACTIVE-MODE
+            END-IF
+
+            GOBACK.
+
+        INTERACTIVE-MODE.
+            PERFORM UNTIL WS-VALID-ANSWER = "Y"
+                DISPLAY "[1] CELCIUS TO FARENHEIT"
+                DISPLAY "[2] FARENHEIT TO CELCIUS"
+                DISPLAY "[3] CELCIUS TO KELVIN"
+                DISPLAY "[4] FARENHEIT TO RANKINE"
+                DISPLAY "ENTER YOUR CHOICE: "
+                ACCEPT ANSWER
+
+                DISPLAY ""
+
+                EVALUATE ANSWER
+                    WHEN 1
+                        MOVE "Y" TO WS-VALID-ANSWER
+                        PERFORM CELCIUS-TO-FARENHEIT
+                    WHEN 2
+                        MOVE "Y" TO WS-VALID-ANSWER
+                        PERFORM FARENHEIT-TO-CELCIUS
+                    WHEN 3
+                        MOVE "Y" TO WS-VALID-ANSWER
+                        PERFORM CELCIUS-TO-KELVIN
+                    WHEN 4
+                        MOVE "Y" TO WS-VALID-ANSWER
+                        PERFORM FARENHEIT-TO-RANKINE
+                    WHEN OTHER
+                        DISPLAY "INVALID ANSWER, TRY AGAIN"
+                END-EVALUATE
+            END-PERFORM.
+
+        READ-OPERATOR-ID.
+      *     pick up whoever signed on in MENU-DRIVER, if this run came
+      *     from there; otherwise leave WS-OPERATOR-ID at its UNKNOWN
+      *     default, same "use it if staged, otherwise skip" idiom
+      *     LOAD-ROSTER already uses for ROSTER-IN
+            OPEN INPUT OPERATOR-SESSION
+            IF WS-OPSESS-STATUS = "00"
+                READ OPERATOR-SESSION INTO WS-OPERATOR-ID
+                CLOSE OPERATOR-SESSION
+            END-IF.
+
+        VALIDATE-SCALE-CODE.
+            MOVE "Y" TO WS-SCALE-VALID
+            IF SI-SCALE-CODE < 1 OR SI-SCALE-CODE > 4
+                MOVE "N" TO WS-SCALE-VALID
+            END-IF.
+
+        BATCH-MODE.
+      *     run a whole shift's worth of sensor readings from
+      *     SENSOR-IN in one pass instead of keying each one in
+            OPEN INPUT SENSOR-IN
+            IF WS-SENSOR-STATUS NOT = "00"
+                DISPLAY "SENSOR-IN NOT AVAILABLE - STATUS "
+                    WS-SENSOR-STATUS
+                GOBACK
+            END-IF
+            OPEN OUTPUT SENSOR-REPORT
+            OPEN OUTPUT TEMP-EXCEPTIONS
 
-                COMPUTE FARENHEIT = (((9.0 / 5) * CELCIUS) + 32)
-                MOVE FARENHEIT TO CELCIUS
-                DISPLAY "FARENHEIT = " DISP
-            ELSE 
-                IF ANSWER = 2
-                    DISPLAY "ENTER FARENHEIT:"
-                    ACCEPT FARENHEIT
+            MOVE SPACES TO SENSOR-REPORT-LINE
+            STRING "OPERATOR: " WS-OPERATOR-ID
+                   DELIMITED BY SIZE INTO SENSOR-REPORT-LINE
+            WRITE SENSOR-REPORT-LINE
 
+            PERFORM UNTIL WS-EOF = "Y"
+                READ SENSOR-IN
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO WS-ITEM-NO
+                        PERFORM VALIDATE-SCALE-CODE
+                        IF WS-SCALE-VALID = "Y"
+                            PERFORM CONVERT-SENSOR-READING
+                            PERFORM WRITE-REPORT-LINE
+                            PERFORM CHECK-FURNACE-RANGE
+                        ELSE
+                            PERFORM WRITE-REJECT-LINE
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            CLOSE SENSOR-IN
+            CLOSE SENSOR-REPORT
+            CLOSE TEMP-EXCEPTIONS
+
+            DISPLAY "FURNACE RANGE EXCEPTIONS: " WS-EXCEPTION-COUNT.
+
+        CONVERT-SENSOR-READING.
+            EVALUATE SI-SCALE-CODE
+                WHEN 1
+                    MOVE SI-VALUE TO CELCIUS
+                    COMPUTE FARENHEIT = (((9.0 / 5) * CELCIUS) + 32)
+                    MOVE FARENHEIT TO DISP
+                WHEN 2
+                    MOVE SI-VALUE TO FARENHEIT
                     COMPUTE CELCIUS = ((5.0 / 9) * (FARENHEIT - 32))
                     MOVE CELCIUS TO DISP
-                    DISPLAY "CELCIUS = " DISP
-                ELSE 
-                    DISPLAY "INVALID ANSWER"
+                WHEN 3
+                    MOVE SI-VALUE TO CELCIUS
+                    COMPUTE KELVIN = CELCIUS + 273.15
+                    MOVE KELVIN TO DISP
+                WHEN 4
+                    MOVE SI-VALUE TO FARENHEIT
+                    COMPUTE RANKINE = FARENHEIT + 459.67
+                    MOVE RANKINE TO DISP
+            END-EVALUATE.
+
+        WRITE-REPORT-LINE.
+      *     clear the record first - STRING only overlays as many
+      *     bytes as it writes, and a LINE SEQUENTIAL WRITE rejects
+      *     the low-values left behind in the untouched tail
+            MOVE SI-VALUE TO WS-SI-VALUE-DISP
+            MOVE SPACES TO SENSOR-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " SCALE-CODE=" SI-SCALE-CODE
+                   " INPUT=" WS-SI-VALUE-DISP
+                   " RESULT=" DISP
+                   DELIMITED BY SIZE INTO SENSOR-REPORT-LINE
+            WRITE SENSOR-REPORT-LINE.
+
+        WRITE-REJECT-LINE.
+            MOVE SPACES TO SENSOR-REPORT-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " SCALE-CODE=" SI-SCALE-CODE
+                   " REJECTED - INVALID SCALE CODE"
+                   DELIMITED BY SIZE INTO SENSOR-REPORT-LINE
+            WRITE SENSOR-REPORT-LINE.
+
+        CHECK-FURNACE-RANGE.
+      *     only scale code 3 (Celcius to Kelvin) feeds the heat-treat
+      *     furnace log, so that is the only converted reading this
+      *     reconciliation pass checks against a safe operating range
+            IF SI-SCALE-CODE = 3
+                IF KELVIN < FURNACE-MIN-SAFE-K
+                    OR KELVIN > FURNACE-MAX-SAFE-K
+                    PERFORM WRITE-EXCEPTION-LINE
+                    ADD 1 TO WS-EXCEPTION-COUNT
                 END-IF
             END-IF.
 
-            STOP RUN.
-                
\ No newline at end of file
+        WRITE-EXCEPTION-LINE.
+            MOVE SPACES TO TEMP-EXCEPTION-LINE
+            STRING "ITEM " WS-ITEM-NO
+                   " KELVIN=" DISP
+                   " OUTSIDE SAFE RANGE " WS-FURNACE-MIN-DISP
+                   "-" WS-FURNACE-MAX-DISP
+                   DELIMITED BY SIZE INTO TEMP-EXCEPTION-LINE
+            WRITE TEMP-EXCEPTION-LINE.
+
+        CELCIUS-TO-FARENHEIT.
+            DISPLAY "ENTER CELCIUS:"
+            ACCEPT CELCIUS
+
+            COMPUTE FARENHEIT = (((9.0 / 5) * CELCIUS) + 32)
+            MOVE FARENHEIT TO DISP
+            DISPLAY "FARENHEIT = " DISP
+
+            MOVE CELCIUS TO WS-CELCIUS-DISP
+            MOVE SPACES TO WS-AUDIT-INPUTS
+            STRING "CELCIUS=" WS-CELCIUS-DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-INPUTS
+            MOVE SPACES TO WS-AUDIT-OUTPUTS
+            STRING "FARENHEIT=" DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-OUTPUTS
+            PERFORM WRITE-AUDIT-LOG.
+
+        FARENHEIT-TO-CELCIUS.
+            DISPLAY "ENTER FARENHEIT:"
+            ACCEPT FARENHEIT
+
+            COMPUTE CELCIUS = ((5.0 / 9) * (FARENHEIT - 32))
+            MOVE CELCIUS TO DISP
+            DISPLAY "CELCIUS = " DISP
+
+            MOVE FARENHEIT TO WS-FARENHEIT-DISP
+            MOVE SPACES TO WS-AUDIT-INPUTS
+            STRING "FARENHEIT=" WS-FARENHEIT-DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-INPUTS
+            MOVE SPACES TO WS-AUDIT-OUTPUTS
+            STRING "CELCIUS=" DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-OUTPUTS
+            PERFORM WRITE-AUDIT-LOG.
+
+        CELCIUS-TO-KELVIN.
+      *     heat-treat log records temperature in Kelvin
+            DISPLAY "ENTER CELCIUS:"
+            ACCEPT CELCIUS
+
+            COMPUTE KELVIN = CELCIUS + 273.15
+            MOVE KELVIN TO DISP
+            DISPLAY "KELVIN = " DISP
+
+            MOVE CELCIUS TO WS-CELCIUS-DISP
+            MOVE SPACES TO WS-AUDIT-INPUTS
+            STRING "CELCIUS=" WS-CELCIUS-DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-INPUTS
+            MOVE SPACES TO WS-AUDIT-OUTPUTS
+            STRING "KELVIN=" DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-OUTPUTS
+            PERFORM WRITE-AUDIT-LOG.
+
+        FARENHEIT-TO-RANKINE.
+      *     engineering references use Rankine
+            DISPLAY "ENTER FARENHEIT:"
+            ACCEPT FARENHEIT
+
+            COMPUTE RANKINE = FARENHEIT + 459.67
+            MOVE RANKINE TO DISP
+            DISPLAY "RANKINE = " DISP
+
+            MOVE FARENHEIT TO WS-FARENHEIT-DISP
+            MOVE SPACES TO WS-AUDIT-INPUTS
+            STRING "FARENHEIT=" WS-FARENHEIT-DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-INPUTS
+            MOVE SPACES TO WS-AUDIT-OUTPUTS
+            STRING "RANKINE=" DISP DELIMITED BY SIZE
+                INTO WS-AUDIT-OUTPUTS
+            PERFORM WRITE-AUDIT-LOG.
+
+        WRITE-AUDIT-LOG.
+      *     shared trail of who ran what, when, and with what
+      *     inputs/outputs - see CIRCUMFERENCE's WRITE-AUDIT-LOG for
+      *     why this appends with an OPEN OUTPUT fallback
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                CLOSE AUDIT-LOG
+                OPEN OUTPUT AUDIT-LOG
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE "TEMPERATURE-CONVERTER" TO AL-PROGRAM
+            MOVE WS-OPERATOR-ID TO AL-OPERATOR
+            MOVE WS-AUDIT-TIMESTAMP TO AL-TIMESTAMP
+            MOVE WS-AUDIT-INPUTS TO AL-INPUTS
+            MOVE WS-AUDIT-OUTPUTS TO AL-OUTPUTS
+            WRITE AUDIT-LOG-RECORD
+            CLOSE AUDIT-LOG.

@@ -0,0 +1,118 @@
+      * scanner intake for receiving stock - reads a scanned barcode
+      * into the same BIG-FIELD/PART1/PART2 layout REDEFINE.cob
+      * demonstrates, then validates it against PARTS-MASTER before
+      * the received quantity is accepted, instead of REDEFINE's fixed
+      * "ABC123" demo constant
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PARTS-SCAN-INTAKE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARTS-MASTER ASSIGN TO "PARTS-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PM-PART-CODE
+                FILE STATUS IS WS-FILE-STATUS.
+
+            SELECT EXCEPTION-SUMMARY ASSIGN TO "EXCEPTION-SUMMARY.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PARTS-MASTER.
+            COPY "PARTS-RECORD.cpy".
+
+        FD  EXCEPTION-SUMMARY.
+            COPY "EXCEPTION-RECORD.cpy".
+
+        WORKING-STORAGE SECTION.
+        01 WS-FILE-STATUS       PIC XX.
+
+      * end-of-job exception summary - see CIRCUMFERENCE's
+      * LOG-EXCEPTION for why this appends instead of DISPLAYing the
+      * rejection as it happens
+        01 WS-EXCEPT-STATUS     PIC XX.
+        01 WS-EXCEPT-TIMESTAMP  PIC X(21).
+        01 WS-EXCEPT-REASON     PIC X(40).
+
+        01 BIG-FIELD            PIC X(6).
+
+        01 SMALL-FIELD REDEFINES BIG-FIELD.
+            05 PART1                       PIC X(3).
+            05 PART2                       PIC 9(3).
+
+        01 QTY-RECEIVED          PIC 9(5).
+
+        PROCEDURE DIVISION.
+            DISPLAY "SCAN PART CODE (6 CHARS, LAST 3 NUMERIC):"
+            ACCEPT BIG-FIELD
+            DISPLAY ""
+
+            PERFORM VALIDATE-SCANNED-CODE
+
+            GOBACK.
+
+        VALIDATE-SCANNED-CODE.
+      *     PART2 rides in on the scanned code, so make sure it is
+      *     really numeric before it is trusted as PIC 9(3) and used
+      *     as part of the PARTS-MASTER key
+            IF PART2 IS NOT NUMERIC
+                MOVE SPACES TO WS-EXCEPT-REASON
+                STRING "PART2 IS NOT NUMERIC - " SMALL-FIELD
+                       DELIMITED BY SIZE INTO WS-EXCEPT-REASON
+                PERFORM LOG-EXCEPTION
+                DISPLAY "REJECTED - SEE EXCEPTION-SUMMARY.DAT"
+            ELSE
+                PERFORM LOOKUP-AND-RECEIVE-PART
+            END-IF.
+
+        LOG-EXCEPTION.
+      *     append to the shared EXCEPTION-SUMMARY.DAT instead of
+      *     DISPLAYing the rejection as it happens - see
+      *     CIRCUMFERENCE's LOG-EXCEPTION for the shared idea
+            OPEN EXTEND EXCEPTION-SUMMARY
+            IF WS-EXCEPT-STATUS = "05" OR WS-EXCEPT-STATUS = "35"
+                CLOSE EXCEPTION-SUMMARY
+                OPEN OUTPUT EXCEPTION-SUMMARY
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO WS-EXCEPT-TIMESTAMP
+            MOVE "PARTS-SCAN-INTAKE" TO EX-PROGRAM
+            MOVE WS-EXCEPT-TIMESTAMP TO EX-TIMESTAMP
+            MOVE WS-EXCEPT-REASON TO EX-REASON
+            WRITE EXCEPTION-RECORD
+            CLOSE EXCEPTION-SUMMARY.
+
+        LOOKUP-AND-RECEIVE-PART.
+            OPEN I-O PARTS-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT PARTS-MASTER
+                CLOSE PARTS-MASTER
+                OPEN I-O PARTS-MASTER
+            END-IF
+
+      *     PART1/PART2 line up byte-for-byte with PM-PART1/PM-PART2,
+      *     so the whole scanned code moves into the key in one shot
+            MOVE SMALL-FIELD TO PM-PART-CODE
+
+            READ PARTS-MASTER
+                INVALID KEY
+                    MOVE SPACES TO WS-EXCEPT-REASON
+                    STRING "UNKNOWN PART CODE - " SMALL-FIELD
+                           DELIMITED BY SIZE INTO WS-EXCEPT-REASON
+                    PERFORM LOG-EXCEPTION
+                    DISPLAY "REJECTED - SEE EXCEPTION-SUMMARY.DAT"
+                NOT INVALID KEY
+                    DISPLAY "ENTER QUANTITY RECEIVED:"
+                    ACCEPT QTY-RECEIVED
+                    ADD QTY-RECEIVED TO PM-QTY-ON-HAND
+                    REWRITE PARTS-MASTER-RECORD
+                    DISPLAY "ACCEPTED: " SMALL-FIELD
+                        " NEW QTY-ON-HAND=" PM-QTY-ON-HAND
+            END-READ
+
+            CLOSE PARTS-MASTER.
+
+            END PROGRAM PARTS-SCAN-INTAKE.

@@ -0,0 +1,133 @@
+      * compares PARTS-MASTER's expected on-hand quantities against a
+      * separate INVENTORY-COUNT file from the physical stock count
+      * and flags any part code where the two disagree, so shrinkage
+      * gets caught here instead of quietly accumulating - same idea
+      * as PARTS-RECONCILE.cob's collision check, but against a
+      * physical count instead of an incoming batch
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SHRINKAGE-RECONCILE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT INVENTORY-COUNT ASSIGN TO "INVENTORY-COUNT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-COUNT-STATUS.
+
+            SELECT PARTS-MASTER ASSIGN TO "PARTS-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PM-PART-CODE
+                FILE STATUS IS WS-FILE-STATUS.
+
+            SELECT SHRINKAGE-REPORT ASSIGN TO "SHRINKAGE-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  INVENTORY-COUNT.
+        01  INVENTORY-COUNT-RECORD.
+            05  IC-PART1             PIC X(3).
+            05  IC-PART2             PIC 9(3).
+            05  IC-COUNTED-QTY       PIC 9(5).
+
+        FD  PARTS-MASTER.
+            COPY "PARTS-RECORD.cpy".
+
+        FD  SHRINKAGE-REPORT.
+        01  SHRINKAGE-LINE           PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-COUNT-STATUS           PIC XX.
+        01 WS-FILE-STATUS            PIC XX.
+        01 WS-RPT-STATUS             PIC XX.
+        01 WS-EOF                    PIC X VALUE "N".
+        01 WS-MATCH-COUNT            PIC 9(5) VALUE ZERO.
+        01 WS-DISCREPANCY-COUNT      PIC 9(5) VALUE ZERO.
+        01 WS-UNKNOWN-COUNT          PIC 9(5) VALUE ZERO.
+
+        01 WS-EXPECTED-QTY-DISP      PIC ZZZZ9.
+        01 WS-COUNTED-QTY-DISP       PIC ZZZZ9.
+        01 WS-VARIANCE               PIC S9(5).
+        01 WS-VARIANCE-DISP          PIC -(4)9.
+
+        PROCEDURE DIVISION.
+            OPEN INPUT INVENTORY-COUNT
+            IF WS-COUNT-STATUS NOT = "00"
+                DISPLAY "INVENTORY-COUNT NOT AVAILABLE - STATUS "
+                    WS-COUNT-STATUS
+                GOBACK
+            END-IF
+
+            OPEN I-O PARTS-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT PARTS-MASTER
+                CLOSE PARTS-MASTER
+                OPEN I-O PARTS-MASTER
+            END-IF
+
+            OPEN OUTPUT SHRINKAGE-REPORT
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ INVENTORY-COUNT
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        PERFORM RECONCILE-COUNT
+                END-READ
+            END-PERFORM
+
+            CLOSE INVENTORY-COUNT
+            CLOSE PARTS-MASTER
+            CLOSE SHRINKAGE-REPORT
+
+            DISPLAY "SHRINKAGE RECONCILIATION COMPLETE - MATCHED: "
+                WS-MATCH-COUNT " DISCREPANCIES: " WS-DISCREPANCY-COUNT
+                " UNKNOWN: " WS-UNKNOWN-COUNT
+
+            STOP RUN.
+
+        RECONCILE-COUNT.
+            MOVE IC-PART1 TO PM-PART1
+            MOVE IC-PART2 TO PM-PART2
+
+            READ PARTS-MASTER
+                INVALID KEY
+                    PERFORM WRITE-UNKNOWN-LINE
+                    ADD 1 TO WS-UNKNOWN-COUNT
+                NOT INVALID KEY
+                    IF PM-QTY-ON-HAND = IC-COUNTED-QTY
+                        ADD 1 TO WS-MATCH-COUNT
+                    ELSE
+                        PERFORM WRITE-SHRINKAGE-LINE
+                        ADD 1 TO WS-DISCREPANCY-COUNT
+                    END-IF
+            END-READ.
+
+        WRITE-SHRINKAGE-LINE.
+      *     PM-QTY-ON-HAND survives the keyed READ above, so report
+      *     the expected quantity, the physical count, and the signed
+      *     variance rather than just flagging that they disagree
+            MOVE PM-QTY-ON-HAND TO WS-EXPECTED-QTY-DISP
+            MOVE IC-COUNTED-QTY TO WS-COUNTED-QTY-DISP
+            COMPUTE WS-VARIANCE = IC-COUNTED-QTY - PM-QTY-ON-HAND
+            MOVE WS-VARIANCE TO WS-VARIANCE-DISP
+            MOVE SPACES TO SHRINKAGE-LINE
+            STRING "DISCREPANCY PART-CODE=" PM-PART-CODE
+                   " EXPECTED=" WS-EXPECTED-QTY-DISP
+                   " COUNTED=" WS-COUNTED-QTY-DISP
+                   " VARIANCE=" WS-VARIANCE-DISP
+                   DELIMITED BY SIZE INTO SHRINKAGE-LINE
+            WRITE SHRINKAGE-LINE.
+
+        WRITE-UNKNOWN-LINE.
+      *     a physical count for a part-code PARTS-MASTER has never
+      *     heard of is its own kind of discrepancy worth flagging
+            MOVE SPACES TO SHRINKAGE-LINE
+            STRING "UNKNOWN PART-CODE=" PM-PART-CODE
+                   " COUNTED=" IC-COUNTED-QTY
+                   DELIMITED BY SIZE INTO SHRINKAGE-LINE
+            WRITE SHRINKAGE-LINE.
+
+            END PROGRAM SHRINKAGE-RECONCILE.

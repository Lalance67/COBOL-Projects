@@ -0,0 +1,111 @@
+      * scan a batch of incoming part codes against PARTS-MASTER and
+      * report any PART-CODE that already exists instead of letting a
+      * plain WRITE/REWRITE silently overwrite the existing stock
+      * record - this is meant to run ahead of the weekly stock take
+      * so a collision is caught here, not discovered during inventory
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PARTS-RECONCILE.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARTS-IN ASSIGN TO "PARTS-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-IN-STATUS.
+
+            SELECT PARTS-MASTER ASSIGN TO "PARTS-MASTER.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PM-PART-CODE
+                FILE STATUS IS WS-FILE-STATUS.
+
+            SELECT COLLISION-REPORT ASSIGN TO "PARTS-COLL-RPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-COLL-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PARTS-IN.
+        01  PARTS-IN-RECORD.
+            05  PI-PART1             PIC X(3).
+            05  PI-PART2             PIC 9(3).
+            05  PI-QTY                PIC 9(5).
+
+        FD  PARTS-MASTER.
+            COPY "PARTS-RECORD.cpy".
+
+        FD  COLLISION-REPORT.
+        01  COLLISION-LINE          PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-IN-STATUS             PIC XX.
+        01 WS-FILE-STATUS           PIC XX.
+        01 WS-COLL-STATUS           PIC XX.
+        01 WS-EOF                   PIC X VALUE "N".
+        01 WS-NEW-COUNT             PIC 9(5) VALUE ZERO.
+        01 WS-COLLISION-COUNT       PIC 9(5) VALUE ZERO.
+        01 WS-EXISTING-QTY-DISP     PIC ZZZZ9.
+        01 WS-INCOMING-QTY-DISP     PIC ZZZZ9.
+
+        PROCEDURE DIVISION.
+            OPEN INPUT PARTS-IN
+            IF WS-IN-STATUS NOT = "00"
+                DISPLAY "PARTS-IN NOT AVAILABLE - STATUS " WS-IN-STATUS
+                GOBACK
+            END-IF
+
+            OPEN I-O PARTS-MASTER
+            IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT PARTS-MASTER
+                CLOSE PARTS-MASTER
+                OPEN I-O PARTS-MASTER
+            END-IF
+
+            OPEN OUTPUT COLLISION-REPORT
+
+            PERFORM UNTIL WS-EOF = "Y"
+                READ PARTS-IN
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        PERFORM RECONCILE-PART
+                END-READ
+            END-PERFORM
+
+            CLOSE PARTS-IN
+            CLOSE PARTS-MASTER
+            CLOSE COLLISION-REPORT
+
+            DISPLAY "PARTS RECONCILED - NEW: " WS-NEW-COUNT
+                " COLLISIONS: " WS-COLLISION-COUNT
+
+            STOP RUN.
+
+        RECONCILE-PART.
+            MOVE PI-PART1 TO PM-PART1
+            MOVE PI-PART2 TO PM-PART2
+
+            READ PARTS-MASTER
+                INVALID KEY
+                    MOVE PI-QTY TO PM-QTY-ON-HAND
+                    WRITE PARTS-MASTER-RECORD
+                    ADD 1 TO WS-NEW-COUNT
+                NOT INVALID KEY
+                    PERFORM WRITE-COLLISION-LINE
+                    ADD 1 TO WS-COLLISION-COUNT
+            END-READ.
+
+        WRITE-COLLISION-LINE.
+      *     the existing record's PM-QTY-ON-HAND survives the keyed
+      *     READ above, so report both quantities instead of just the
+      *     colliding code, since that's what the stock take will ask
+            MOVE PM-QTY-ON-HAND TO WS-EXISTING-QTY-DISP
+            MOVE PI-QTY TO WS-INCOMING-QTY-DISP
+            MOVE SPACES TO COLLISION-LINE
+            STRING "DUPLICATE PART-CODE=" PM-PART-CODE
+                   " EXISTING-QTY=" WS-EXISTING-QTY-DISP
+                   " INCOMING-QTY=" WS-INCOMING-QTY-DISP
+                   DELIMITED BY SIZE INTO COLLISION-LINE
+            WRITE COLLISION-LINE.
+
+            END PROGRAM PARTS-RECONCILE.

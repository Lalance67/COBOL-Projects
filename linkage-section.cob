@@ -3,26 +3,30 @@
 
             DATA DIVISION.
             WORKING-STORAGE SECTION. *> this section is used in main f and can send values
-            01 MY-NUMBER          PIC 99 VALUE 5.
+      *         shared with SUBPROG's own LINKAGE SECTION below via
+      *         LINKAGE-DEMO-PARAMS.cpy, so the two sides can't drift
+      *         out of size agreement across the CALL boundary
+            COPY "LINKAGE-DEMO-PARAMS.cpy"
+                REPLACING ==:PFX:== BY ==LD==.
 
             PROCEDURE DIVISION.
-      * *    
-                DISPLAY "BEFORE CALL: " MY-NUMBER
-                CALL 'SUBPROG' USING MY-NUMBER *> format for calling a func and having parameters
-                DISPLAY "AFTER CALL: " MY-NUMBER *> the numvar is updated like a pointer
+      * *
+                MOVE 5 TO LD-NUMBER
+                DISPLAY "BEFORE CALL: " LD-NUMBER
+                CALL 'SUBPROG' USING LD-NUMBER *> format for calling a func and having parameters
+                DISPLAY "AFTER CALL: " LD-NUMBER *> the numvar is updated like a pointer
                 STOP RUN.
-        
+
             IDENTIFICATION DIVISION.
             PROGRAM-ID. SUBPROG.
-        
+
             DATA DIVISION.
             LINKAGE SECTION. *> this section is used to receive values from main
-            01 PASSED-NUMBER    PIC 99.
-        
-            PROCEDURE DIVISION USING PASSED-NUMBER.
-                ADD 10 TO PASSED-NUMBER GIVING PASSED-NUMBER
+            COPY "LINKAGE-DEMO-PARAMS.cpy"
+                REPLACING ==:PFX:== BY ==LD==.
+
+            PROCEDURE DIVISION USING LD-NUMBER.
+                ADD 10 TO LD-NUMBER GIVING LD-NUMBER
                 GOBACK.
-        
-                END PROGRAM SUBPROG.
 
-       
\ No newline at end of file
+                END PROGRAM SUBPROG.
